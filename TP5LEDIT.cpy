@@ -0,0 +1,161 @@
+      *===============================================================*
+      *--          LIGNES EDITEES POUR ETACLI, ETANO ET LES          --*
+      *--          STATISTIQUES DE FIN DE PROGRAMME                  --*
+      *---------------------------------------------------------------*
+      *
+      *    LIGNES DE L'ETAT ETACLI (78 CARACTERES)   ---------------
+      *
+       01  WS-LETAT-TIRET            PIC X(78) VALUE ALL '-'.
+
+       01  WS-LETAT-BLANC            PIC X(78) VALUE SPACES.
+
+       01  WS-LETAT-ENTETE.
+           05  FILLER                PIC X(08) VALUE 'RELEVE '.
+           05  WS-LETAT-NOMD-ED      PIC X(14).
+           05  FILLER                PIC X(12) VALUE '- DEMANDE N'.
+           05  WS-LETAT-NUM-ED       PIC 999.
+           05  FILLER                PIC X(09) VALUE ' - PAGE :'.
+           05  WS-LETAT-PAGE-ED      PIC 999.
+           05  FILLER                PIC X(29) VALUE SPACES.
+
+       01  WS-LETAT-TITRE.
+           05  FILLER                PIC X(14) VALUE 'CRITERE    : '.
+           05  WS-LETAT-TYPE-ED      PIC X(20).
+           05  FILLER                PIC X(44) VALUE SPACES.
+
+       01  WS-LETAT-REFDEB.
+           05  FILLER                PIC X(20) VALUE
+               'VALEUR DE DEBUT  : '.
+           05  WS-LETAT-REFDEB-ED    PIC X(14).
+           05  FILLER                PIC X(44) VALUE SPACES.
+
+       01  WS-LETAT-REFFIN.
+           05  FILLER                PIC X(20) VALUE
+               'VALEUR DE FIN    : '.
+           05  WS-LETAT-REFFIN-ED    PIC X(14).
+           05  FILLER                PIC X(44) VALUE SPACES.
+
+       01  WS-LETAT-INTITULE.
+           05  FILLER                PIC X(65) VALUE
+               'COMPTE     DATE CREA. DATE MAJ.   SOLDE    NOM CLIENT'.
+           05  FILLER                PIC X(13) VALUE SPACES.
+
+       01  WS-LETAT-DETAIL.
+           05  WS-LETAT-NUMCPT-ED    PIC 9(10).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-LETAT-DCREA-JJ-ED  PIC 99.
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  WS-LETAT-DCREA-MM-ED  PIC 99.
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  WS-LETAT-DCREA-SS-ED  PIC 99.
+           05  WS-LETAT-DCREA-AA-ED  PIC 99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-LETAT-DMAJ-JJ-ED   PIC 99.
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  WS-LETAT-DMAJ-MM-ED   PIC 99.
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  WS-LETAT-DMAJ-SS-ED   PIC 99.
+           05  WS-LETAT-DMAJ-AA-ED   PIC 99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-LETAT-SOLDE-ED     PIC ---.---.--9,99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-LETAT-NOMC-ED      PIC X(14).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  WS-LETAT-NOMC-CPTE-ED PIC 9(10).
+           05  FILLER                PIC X(01) VALUE SPACES.
+
+       01  WS-LETAT-STOT.
+           05  FILLER                PIC X(20) VALUE
+               'TOTAL DE LA DEMANDE:'.
+           05  WS-LETAT-STOT-ED      PIC ---.---.--9,99.
+           05  FILLER                PIC X(44) VALUE SPACES.
+
+       01  WS-LETAT-NBCPT.
+           05  FILLER                PIC X(28) VALUE
+               'NOMBRE DE COMPTES DISTINCTS:'.
+           05  WS-LETAT-NBCPT-ED     PIC ZZZZ9.
+           05  FILLER                PIC X(45) VALUE SPACES.
+      *
+      *    LIGNE DE L'EXTRAIT MACHINE EXTRCLI (59 CARACTERES)  ------
+      *
+       01  WS-LEXTRAT-DETAIL.
+           05  WS-LEXTRAT-NUMCPT-ED  PIC 9(10).
+           05  FILLER                PIC X(01) VALUE '|'.
+           05  WS-LEXTRAT-DCREA-JJ-ED PIC 99.
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  WS-LEXTRAT-DCREA-MM-ED PIC 99.
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  WS-LEXTRAT-DCREA-SS-ED PIC 99.
+           05  WS-LEXTRAT-DCREA-AA-ED PIC 99.
+           05  FILLER                PIC X(01) VALUE '|'.
+           05  WS-LEXTRAT-DMAJ-JJ-ED PIC 99.
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  WS-LEXTRAT-DMAJ-MM-ED PIC 99.
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  WS-LEXTRAT-DMAJ-SS-ED PIC 99.
+           05  WS-LEXTRAT-DMAJ-AA-ED PIC 99.
+           05  FILLER                PIC X(01) VALUE '|'.
+           05  WS-LEXTRAT-SOLDE-ED   PIC -9999999,99.
+           05  FILLER                PIC X(01) VALUE '|'.
+           05  WS-LEXTRAT-NOM-ED     PIC X(14).
+      *
+      *    LIGNES DE L'ETAT ETANO (78 CARACTERES)   ---------------
+      *
+       01  WS-LANO-ASTER             PIC X(78) VALUE ALL '*'.
+
+       01  WS-LANO-TITRE.
+           05  FILLER                PIC X(78) VALUE
+               '*   ETAT DES ANOMALIES DE TRAITEMENT DES DEMANDES    *'.
+
+       01  WS-LANO-ERREUR.
+           05  FILLER                PIC X(12) VALUE 'ANOMALIE N.'.
+           05  WS-LANO-NUM-ED        PIC 99.
+           05  FILLER                PIC X(03) VALUE ' - '.
+           05  WS-LANO-TYP-ED        PIC X(45).
+           05  FILLER                PIC X(16) VALUE SPACES.
+
+       01  WS-LANO-ENR1.
+           05  FILLER                PIC X(78) VALUE
+               'DEMANDE EN ERREUR :'.
+
+       01  WS-LANO-ENR2.
+           05  WS-LANO-ENR-ED        PIC X(78).
+
+       01  WS-LANO-INTERL            PIC X(78) VALUE SPACES.
+      *
+      *    LIGNES DU COMPTE-RENDU DE FIN DE PROGRAMME  --------------
+      *
+       01  WS-LCRE-ASTER             PIC X(60) VALUE ALL '*'.
+
+       01  WS-LCRE-TITRE.
+           05  FILLER                PIC X(60) VALUE
+               '*    RECAPITULATIF DES DEMANDES TRAITEES            *'.
+
+       01  WS-LCRE-DETAIL.
+           05  FILLER                PIC X(02) VALUE '* '.
+           05  WS-LCRE-DET-LIB-ED    PIC X(35).
+           05  FILLER                PIC X(02) VALUE ': '.
+           05  WS-LCRE-DET-TOT-ED    PIC ZZZ.ZZ9.
+           05  FILLER                PIC X(14) VALUE SPACES.
+
+       01  WS-LCRE-DETAIL-MNT.
+           05  FILLER                PIC X(02) VALUE '* '.
+           05  WS-LCRE-MNT-LIB-ED    PIC X(35).
+           05  FILLER                PIC X(02) VALUE ': '.
+           05  WS-LCRE-MNT-TOT-ED    PIC ---.---.--9,99.
+           05  FILLER                PIC X(07) VALUE SPACES.
+      *
+      *    LIGNE DE RUPTURE DE CONTROLE DE TOTAUX FCPTE  --------------
+      *
+       01  WS-LCTL-RUPTURE.
+           05  FILLER                PIC X(20) VALUE
+               'RUPTURE TOTAUX FCPTE'.
+           05  FILLER                PIC X(04) VALUE ' NB='.
+           05  WS-LCTL-NB-ATT-ED     PIC ZZZZZ9.
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  WS-LCTL-NB-CPT-ED     PIC ZZZZZ9.
+           05  FILLER                PIC X(07) VALUE ' SOLDE='.
+           05  WS-LCTL-SLD-ATT-ED    PIC ZZZZZZZZ9,99.
+           05  FILLER                PIC X(01) VALUE '/'.
+           05  WS-LCTL-SLD-CPT-ED    PIC ZZZZZZZZ9,99.
+           05  FILLER                PIC X(09) VALUE SPACES.
