@@ -1,883 +1,1597 @@
-   File  Edit  Edit_Settings  Menu  Utilities  Compilers  Test  Help
- -------------------------------------------------------------------------------
- EDIT       ADS02.ADS0205.SRC(ADSOTP5) - 01.99              Columns 00001 00072
- ****** ***************************** Top of Data ******************************
- 000001       *===============================================================*
- 000002       *--                INFORMATIONS GENERALES                     --*
- 000003       *---------------------------------------------------------------*
- 000004       *  NOM DU PROGRAMME : XXXXXXXX                                  *
- 000005       *  NOM DU REDACTEUR : CREAX                                     *
- 000006       *---------------------------------------------------------------*
- 000007       *  SOCIETE          : XXXXXXXX                                  *
- 000008       *  DATE DE CREATION : JJ/MM/SSAA                                *
- 000009       *---------------------------------------------------------------*
- 000010       *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
- 000011       * REDACTION D UN RELEVE A PARTIR D UN FICHIER.                  *
- 000012       *---------------------------------------------------------------*
- 000013       *--               HISTORIQUE DES MODIFICATIONS --               *
- 000014       *---------------------------------------------------------------*
- 000015       * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
- 000016       *---------------------------------------------------------------*
- 000017       * JJ/MM/SSAA    !                                               *
- 000018       *               !                                               *
- 000019       *===============================================================*
- 000020       *
- 000021       *************************
- 000022        IDENTIFICATION DIVISION.
- 000023       *************************
- 000024        PROGRAM-ID.      ADSOTP5.
- 000025       *
- 000026       *                  ==============================               *
- 000027       *=================<  ENVIRONMENT      DIVISION   >==============*
- 000028       *                  ==============================               *
- 000029       *                                                               *
- 000030       *===============================================================*
- 000031       *
- 000032       **********************
- 000033        ENVIRONMENT DIVISION.
- 000034       **********************
- 000035       *
- 000036       *======================
- 000037        CONFIGURATION SECTION.
- 000038       *======================
- 000039       *
- 000040       *--------------
- 000041        SPECIAL-NAMES.
- 000042       *--------------
- 000043            DECIMAL-POINT IS COMMA.
- 000044       *
- 000045       *=====================
- 000046        INPUT-OUTPUT SECTION.
- 000047       *=====================
- 000048       *
- 000049       *-------------
- 000050        FILE-CONTROL.
- 000051       *-------------
- 000052       *
- 000053       *                      -------------------------------------------
- 000054       *                      XXXXXXX : FICHIER DES XXXXX
- 000055       *                      -------------------------------------------
- 000056            SELECT  FCPTE               ASSIGN TO INP001
- 000057                    ORGANIZATION IS INDEXED
- 000058                    ACCESS MODE IS DYNAMIC
- 000059                    RECORD KEY IS FS-NUM-CPT
- 000060                    ALTERNATE RECORD KEY IS FS-NOM-CLI
- 000061                                       WITH DUPLICATES
- 000062                    FILE STATUS         IS WS-FS-FCPTE.
- 000063       *
- 000064       *                      -------------------------------------------
- 000065       *
- 000066            SELECT  ETACLI              ASSIGN TO ETATCLI
- 000067                    FILE STATUS         IS WS-FS-ETACLI.
- 000068       *
- 000069       *                      -------------------------------------------
- 000070       *
- 000071            SELECT  ETANO               ASSIGN TO ETATANO
- 000072                    FILE STATUS         IS WS-FS-ETANO.
- 000073       *
- 000074       *
- 000075       *
- 000076       *                  ==============================               *
- 000077       *=================<       DATA        DIVISION   >==============*
- 000078       *                  ==============================               *
- 000079       *                                                               *
- 000080       *===============================================================*
- 000081       *
- 000082       ***************
- 000083        DATA DIVISION.
- 000084       ***************
- 000085       *
- 000086       *=============
- 000087        FILE SECTION.
- 000088       *=============
- 000089       *
- 000090       *                      -------------------------------------------
- 000091       *
- 000092        FD  FCPTE.
- 000093        01  FS-ENRG-FCPTE.
- 000094            05  FS-NUM-CPT        PIC 9(10).
- 000095            05  FS-NOM-CLI        PIC X(14).
- 000096            05  FILLER            PIC X(26).
- 000097       *
- 000098       *                      -------------------------------------------
- 000099       *
- 000100        FD ETACLI.
- 000101        01  FS-ENRG-ETACLI        PIC X(78).
- 000102       *
- 000103       *                      -------------------------------------------
- 000104       *
- 000105        FD ETANO.
- 000106        01  FS-ENRG-ETANO         PIC X(78).
- 000107       *
- 000108       *                      -------------------------------------------
- 000109       *
- 000110       *========================
- 000111        WORKING-STORAGE SECTION.
- 000112       *========================
- 000113       *
- 000114       *
- 000115       *    FILE STATUS DEB   -------------------------------------------
- 000116       *
- 000117        01  WS-FS-FCPTE     PIC X(2).
- 000118            88  FIN-FCPTE               VALUE '10'.
- 000119            88  OK-FCPTE                VALUE '00'.
- 000120            88  DOUBLON-CP-FCPTE        VALUE '22'.
- 000121            88  DOUBLON-CS-FCPTE        VALUE '02'.
- 000122            88  ENR-FCPTE-NOK           VALUE '23'.
- 000123
- 000124        01  WS-FS-ETACLI    PIC X(2).
- 000125            88  OK-ETACLI               VALUE '00'.
- 000126
- 000127        01  WS-FS-ETANO     PIC X(2).
- 000128            88  OK-ETANO                VALUE '00'.
- 000129       *
- 000130       *    FILE STATUS FIN   -------------------------------------------
- 000131       *
- 000132       *
- 000133       *    COMPTEUR DEB      -------------------------------------------
- 000134       *
- 000135        01  WS-CPT-NB-RQST         PIC 9(6).
- 000136
- 000137        01  WS-CPT-NUM-RQST        PIC 9(2).
- 000138
- 000139        01  WS-CPT-NUM-PAGE        PIC 9(3).
- 000140
- 000141        01  WS-CPT-NB-ERRO         PIC 9(6).
- 000142
- 000143        01  WS-CPT-NUM-ERR         PIC 99.
- 000144
- 000145       *
- 000146       *    COMPTEUR FIN      -------------------------------------------
- 000147       *
- 000148       *    AIGUILLAGE DEB    -------------------------------------------
- 000149       *
- 000150        01  WS-AIG                 PIC 9.
- 000151
- 000152        01  WS-AIG-TETE-ANO        PIC 9.
- 000153
- 000154        01  WS-AIG-TETE-CLI        PIC 9.
- 000155       *
- 000156       *    AIGUILLAGE FIN    -------------------------------------------
- 000157       *
- 000158       *    FICHIER COPIER DEB   ----------------------------------------
- 000159       *
- 000160        COPY TP5LEDIT.
- 000161
- 000162        COPY TP5DEMAN.
- 000163
- 000164        COPY TP5CPTE.
- 000165
- 000166       *    FICHIER COPIER FIN   ----------------------------------------
- 000167       *
- 000168       *
- 000169       *                  ==============================               *
- 000170       *=================<   PROCEDURE       DIVISION   >==============*
- 000171       *                  ==============================               *
- 000172       *                                                               *
- 000173       *===============================================================*
- 000174       *
- 000175        PROCEDURE           DIVISION.
- 000176       *
- 000177       *===============================================================*
- 000178       *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
- 000179       *---------------------------------------------------------------*
- 000180       *                                                               *
- 000181       *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
- 000182       *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
- 000183       *                          XXYY-COMPOSANR-FIN                   *
- 000184       *                                                               *
- 000185       *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
- 000186       *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
- 000187       *                                                               *
- 000188       *    3 : TOUT COMPOSANT EST PRECEDE D'UN CARTOUCHE DE           *
- 000189       *        COMMENTAIRE QUI EXPLICITE LE ROLE DU COMPOSANT         *
- 000190       *                                                               *
- 000191       *                                                               *
- 000192       *===============================================================*
- 000193       *===============================================================*
- 000194       *
- 000195       *
- 000196       *---------------------------------------------------------------*
- 000197       *               DESCRIPTION DU COMPOSANT PROGRAMME              *
- 000198       *               ==================================              *
- 000199       *---------------------------------------------------------------*
- 000200       *
- 000201        0000-PROGRAMME-DEB.
- 000202       *
- 000203       *
- 000204       *---------------------------------------------------------------*
- 000205       * OREILETTE DE GAUCHE                                           *
- 000206       * ===================                                           *
- 000207       *---------------------------------------------------------------*
- 000208       *
- 000209            PERFORM 6000-OPEN-FCPTE-DEB
- 000210               THRU 6000-OPEN-FCPTE-FIN.
- 000211            PERFORM 6010-OPEN-ETACLI-DEB
- 000212               THRU 6010-OPEN-ETACLI-FIN.
- 000213            PERFORM 6020-OPEN-ETANO-DEB
- 000214               THRU 6020-OPEN-ETANO-FIN.
- 000215
- 000216            ACCEPT WS-ENR-DEM.
- 000217
- 000218            INITIALIZE WS-CPT-NB-RQST WS-CPT-NB-ERRO WS-CPT-NUM-RQST
- 000219                       WS-CPT-NUM-ERR WS-CPT-NUM-PAGE WS-AIG-TETE-ANO.
- 000220
- 000221       *
- 000222       *---------------------------------------------------------------*
- 000223       * APPEL D'UN NOUVEAU COMPOSANT (ITERATION)                      *
- 000224       * ========================================                      *
- 000225       *---------------------------------------------------------------*
- 000226       *
- 000227            PERFORM 1000-COMPTE-DEB
- 000228               THRU 1000-COMPTE-FIN
- 000229               UNTIL WS-DEM-TYP-EOF = '$$$'.
- 000230       *
- 000231       *---------------------------------------------------------------*
- 000232       * OREILETTE DE DROITE                                           *
- 000233       * ===================                                           *
- 000234       *---------------------------------------------------------------*
- 000235       *
- 000236
- 000237            PERFORM  8020-FDP-CLI-DEB
- 000238               THRU  8020-FDP-CLI-FIN.
- 000239            PERFORM  8999-STATISTIQUES-DEB
- 000240               THRU  8999-STATISTIQUES-FIN.
- 000241            PERFORM  8050-FDP-ANO-DEB
- 000242               THRU  8050-FDP-ANO-FIN.
- 000243
- 000244            CLOSE FCPTE.
- 000245            CLOSE ETACLI.
- 000246            CLOSE ETANO.
- 000247       *
- 000248            PERFORM  9999-FIN-PROGRAMME-DEB
- 000249               THRU  9999-FIN-PROGRAMME-FIN.
- 000250       *
- 000251        0000-PROGRAMME-FIN.
- 000252             EXIT.
- 000253       *
- 000254       *---------------------------------------------------------------*
- 000255       *               DESCRIPTION DU COMPOSANT COMPTE                 *
- 000256       *               ===============================                 *
- 000257       *---------------------------------------------------------------*
- 000258       *
- 000259        1000-COMPTE-DEB.
- 000260       *
- 000261       *
- 000262       *---------------------------------------------------------------*
- 000263       * OREILETTE DE GAUCHE                                           *
- 000264       * ===================                                           *
- 000265       *---------------------------------------------------------------*
- 000266       *
- 000267            MOVE 0 TO WS-AIG.
- 000268            MOVE 0 TO WS-AIG-TETE-CLI.
- 000269            MOVE WS-DEM-CLI-DEB TO FS-NOM-CLI.
- 000270            MOVE WS-DEM-CPT-DEB TO FS-NUM-CPT.
- 000271            ADD 1 TO WS-CPT-NUM-RQST.
- 000272       *
- 000273       *---------------------------------------------------------------*
- 000274       * APPEL D'UN NOUVEAU COMPOSANT (ITERATION)                      *
- 000275       * ========================================                      *
- 000276       *---------------------------------------------------------------*
- 000277       *
- 000278            EVALUATE TRUE
- 000279               WHEN WS-DEM-TYP = 'A'
- 000280                      PERFORM 2000-DEMANDE-A-DEB
- 000281                         THRU 2000-DEMANDE-A-FIN
- 000282               WHEN WS-DEM-TYP = 'B'
- 000283                      PERFORM 2010-DEMANDE-B-DEB
- 000284                         THRU 2010-DEMANDE-B-FIN
- 000285               WHEN OTHER
- 000286                      PERFORM 2020-ANOMALIE-DEB
- 000287                         THRU 2020-ANOMALIE-FIN
- 000288            END-EVALUATE.
- 000289
- 000290       *---------------------------------------------------------------*
- 000291       * OREILETTE DE DROITE                                           *
- 000292       * ===================                                           *
- 000293       *---------------------------------------------------------------*
- 000294       *
- 000295            ACCEPT WS-ENR-DEM.
- 000296            IF WS-AIG = 1
- 000297                ADD 1 TO WS-CPT-NB-RQST
- 000298            END-IF.
- 000299            IF WS-AIG = 0
- 000300                ADD 1 TO WS-CPT-NB-ERRO
- 000301            END-IF.
- 000302            MOVE 0 TO WS-CPT-NUM-ERR.
- 000303
- 000304       *
- 000305        1000-COMPTE-FIN.
- 000306             EXIT.
- 000307       *
- 000308       *---------------------------------------------------------------*
- 000309       *               DESCRIPTION DU COMPOSANT DEMANDE A              *
- 000310       *               ==================================              *
- 000311       *---------------------------------------------------------------*
- 000312       *
- 000313        2000-DEMANDE-A-DEB.
- 000314       *
- 000315       *
- 000316       *---------------------------------------------------------------*
- 000317       * OREILETTE DE GAUCHE                                           *
- 000318       * ===================                                           *
- 000319       *---------------------------------------------------------------*
- 000320       *
- 000321             PERFORM 6030-VERIF-ANO-DEB
- 000322                THRU 6030-VERIF-ANO-FIN.
- 000323
- 000324             IF WS-CPT-NUM-ERR NOT = 1 AND WS-CPT-NUM-ERR NOT = 2
- 000325                AND WS-CPT-NUM-ERR NOT = 3
- 000326                   ADD 1 TO WS-CPT-NUM-PAGE
- 000327                 IF WS-AIG-TETE-CLI = 0
- 000328                       PERFORM 8000-TETE-CLI-DEB
- 000329                          THRU 8000-TETE-CLI-FIN
- 000330                  END-IF
- 000331                  MOVE 1 TO  WS-AIG-TETE-CLI
- 000332                   START FCPTE KEY >= FS-NUM-CPT
- 000333                   IF NOT ENR-FCPTE-NOK
- 000334                       READ FCPTE NEXT INTO WS-ENRG-F-CPTE
- 000335                   END-IF
- 000336
- 000337             ELSE
- 000338                   PERFORM 2020-ANOMALIE-DEB
- 000339                      THRU 2020-ANOMALIE-FIN
- 000340             END-IF.
- 000341
- 000342
- 000343
- 000344       *
- 000345       *---------------------------------------------------------------*
- 000346       * APPEL D'UN NOUVEAU COMPOSANT (ITERATION)                      *
- 000347       * ========================================                      *
- 000348       *---------------------------------------------------------------*
- 000349       *
- 000350            PERFORM 3000-TRT-A-DEB
- 000351               THRU 3000-TRT-A-FIN
- 000352               UNTIL WS-CPTE-CPTE > WS-DEM-CPT-FIN OR FIN-FCPTE
- 000353                      OR ENR-FCPTE-NOK.
- 000354       *
- 000355       *---------------------------------------------------------------*
- 000356       * OREILETTE DE DROITE                                           *
- 000357       * ===================                                           *
- 000358       *---------------------------------------------------------------*
- 000359       *
- 000360             IF WS-CPT-NUM-ERR NOT = 1 AND WS-CPT-NUM-ERR NOT = 2
- 000361                AND WS-CPT-NUM-ERR NOT = 3
- 000362                       MOVE 1 TO WS-AIG
- 000363            END-IF.
- 000364       *
- 000365        2000-DEMANDE-A-FIN.
- 000366             EXIT.
- 000367       *
- 000368       *
- 000369       *---------------------------------------------------------------*
- 000370       *               DESCRIPTION DU COMPOSANT DEMANDE B              *
- 000371       *               ==================================              *
- 000372       *---------------------------------------------------------------*
- 000373       *
- 000374        2010-DEMANDE-B-DEB.
- 000375       *
- 000376       *
- 000377       *---------------------------------------------------------------*
- 000378       * OREILETTE DE GAUCHE                                           *
- 000379       * ===================                                           *
- 000380       *---------------------------------------------------------------*
- 000381       *
- 000382             PERFORM 6030-VERIF-ANO-DEB
- 000383                THRU 6030-VERIF-ANO-FIN.
- 000384             IF WS-CPT-NUM-ERR NOT = 1 AND WS-CPT-NUM-ERR NOT = 2
- 000385                AND WS-CPT-NUM-ERR NOT = 3
- 000386                      ADD 1 TO WS-CPT-NUM-PAGE
- 000387                 IF WS-AIG-TETE-CLI = 0
- 000388                       PERFORM 8000-TETE-CLI-DEB
- 000389                          THRU 8000-TETE-CLI-FIN
- 000390                 END-IF
- 000391                 MOVE 1 TO WS-AIG-TETE-CLI
- 000392                 START FCPTE KEY >= FS-NOM-CLI
- 000393                 IF NOT ENR-FCPTE-NOK
- 000394                         READ FCPTE NEXT INTO WS-ENRG-F-CPTE
- 000395                 END-IF
- 000396              ELSE
- 000397                      PERFORM 2020-ANOMALIE-DEB
- 000398                         THRU 2020-ANOMALIE-FIN
- 000399              END-IF.
- 000400
- 000401       *
- 000402       *---------------------------------------------------------------*
- 000403       * APPEL D'UN NOUVEAU COMPOSANT (ITERATION)                      *
- 000404       * ========================================                      *
- 000405       *---------------------------------------------------------------*
- 000406       *
- 000407            PERFORM 3010-TRT-B-DEB
- 000408               THRU 3010-TRT-B-FIN
- 000409               UNTIL (WS-CPTE-NOM > WS-DEM-CLI-FIN OR FIN-FCPTE
- 000410                      OR  ENR-FCPTE-NOK).
- 000411       *
- 000412       *---------------------------------------------------------------*
- 000413       * OREILETTE DE DROITE                                           *
- 000414       * ===================                                           *
- 000415       *---------------------------------------------------------------*
- 000416       *
- 000417             IF WS-CPT-NUM-ERR NOT = 1 AND WS-CPT-NUM-ERR NOT = 2
- 000418                AND WS-CPT-NUM-ERR NOT = 3
- 000419                                 MOVE 1 TO WS-AIG
- 000420                   END-IF.
- 000421       *
- 000422        2010-DEMANDE-B-FIN.
- 000423             EXIT.
- 000424       *
- 000425       *---------------------------------------------------------------*
- 000426       *               DESCRIPTION DU COMPOSANT ANOMALIE              *
- 000427       *               =================================              *
- 000428       *---------------------------------------------------------------*
- 000429       *
- 000430        2020-ANOMALIE-DEB.
- 000431       *
- 000432       *
- 000433       *---------------------------------------------------------------*
- 000434       * OREILETTE                                                     *
- 000435       * =========                                                     *
- 000436       *---------------------------------------------------------------*
- 000437       *
- 000438             PERFORM 6030-VERIF-ANO-DEB
- 000439                THRU 6030-VERIF-ANO-FIN.
- 000440
- 000441             IF WS-AIG-TETE-ANO = 0
- 000442                   PERFORM 8030-TETE-ANO-DEB
- 000443                      THRU 8030-TETE-ANO-FIN
- 000444             END-IF.
- 000445             MOVE 1 TO WS-AIG-TETE-ANO.
- 000446
- 000447             PERFORM 8040-CORPS-ANO-DEB
- 000448                THRU 8040-CORPS-ANO-FIN.
- 000449       *
- 000450        2020-ANOMALIE-FIN.
- 000451             EXIT.
- 000452       *
- 000453       *
- 000454       *---------------------------------------------------------------*
- 000455       *               DESCRIPTION DU COMPOSANT TRT A                  *
- 000456       *               ==============================                  *
- 000457       *---------------------------------------------------------------*
- 000458       *
- 000459        3000-TRT-A-DEB.
- 000460       *
- 000461       *
- 000462       *---------------------------------------------------------------*
- 000463       * OREILETTE DE GAUCHE                                           *
- 000464       * ===================                                           *
- 000465       *---------------------------------------------------------------*
- 000466       *
- 000467
- 000468             PERFORM 8010-CORPS-CLI-DEB
- 000469                THRU 8010-CORPS-CLI-FIN.
- 000470             IF NOT ENR-FCPTE-NOK
- 000471             READ FCPTE NEXT INTO WS-ENRG-F-CPTE
- 000472             END-IF.
- 000473       *
- 000474       *
- 000475        3000-TRT-A-FIN.
- 000476             EXIT.
- 000477       *
- 000478       *
- 000479       *---------------------------------------------------------------*
- 000480       *               DESCRIPTION DU COMPOSANT TRT B                  *
- 000481       *               ==============================                  *
- 000482       *---------------------------------------------------------------*
- 000483       *
- 000484        3010-TRT-B-DEB.
- 000485       *
- 000486       *
- 000487       *---------------------------------------------------------------*
- 000488       * OREILETTE DE GAUCHE                                           *
- 000489       * ===================                                           *
- 000490       *---------------------------------------------------------------*
- 000491       *
- 000492             PERFORM 8010-CORPS-CLI-DEB
- 000493                THRU 8010-CORPS-CLI-FIN.
- 000494             IF NOT ENR-FCPTE-NOK
- 000495             READ FCPTE NEXT INTO WS-ENRG-F-CPTE
- 000496             END-IF.
- 000497       *
- 000498       *
- 000499        3010-TRT-B-FIN.
- 000500             EXIT.
- 000501       *
- 000502       *
- 000503       *===============================================================*
- 000504       *===============================================================*
- 000505       *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
- 000506       *---------------------------------------------------------------*
- 000507       *                                                               *
- 000508       *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
- 000509       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
- 000510       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
- 000511       *   9XXX-  : ORDRES DE MANIPULATION DES SOUS-PROGRAMMES         *
- 000512       *   9999-  : PROTECTION FIN DE PROGRAMME                        *
- 000513       *                                                               *
- 000514       *===============================================================*
- 000515       *===============================================================*
- 000516       *
- 000517       *---------------------------------------------------------------*
- 000518       *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
- 000519       *---------------------------------------------------------------*
- 000520       *                                                               *
- 000521       *    OUVERTURE FICHIER DEB  -------------------------------------
- 000522       *
- 000523        6000-OPEN-FCPTE-DEB.
- 000524            OPEN INPUT FCPTE.
- 000525            IF NOT OK-FCPTE
- 000526               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER FCPTE'
- 000527               DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-FCPTE
- 000528               PERFORM 9999-ERREUR-PROGRAMME-DEB
- 000529                  THRU 9999-ERREUR-PROGRAMME-FIN
- 000530            END-IF.
- 000531        6000-OPEN-FCPTE-FIN.
- 000532            EXIT.
- 000533
- 000534        6010-OPEN-ETACLI-DEB.
- 000535            OPEN OUTPUT ETACLI.
- 000536            IF NOT OK-ETACLI
- 000537               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER FCPTE'
- 000538               DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-ETACLI
- 000539               PERFORM 9999-ERREUR-PROGRAMME-DEB
- 000540                  THRU 9999-ERREUR-PROGRAMME-FIN
- 000541            END-IF.
- 000542        6010-OPEN-ETACLI-FIN.
- 000543            EXIT.
- 000544
- 000545        6020-OPEN-ETANO-DEB.
- 000546            OPEN OUTPUT ETANO.
- 000547            IF NOT OK-ETANO
- 000548               DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER FCPTE'
- 000549               DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-ETANO
- 000550               PERFORM 9999-ERREUR-PROGRAMME-DEB
- 000551                  THRU 9999-ERREUR-PROGRAMME-FIN
- 000552            END-IF.
- 000553        6020-OPEN-ETANO-FIN.
- 000554            EXIT.
- 000555
- 000556        6030-VERIF-ANO-DEB.
- 000557       *    FAIRE LA VERIF ET METTRE UN MARQUEUR DANS 2000 POUR
- 000558       *    SAVOIR SI ON RENTRE DANS UN CAS OU UN AUTRE.
- 000559             IF WS-DEM-TYP = 'A'
- 000560                  IF WS-DEM-CPT-DEB IS NOT NUMERIC
- 000561                     MOVE 3 TO WS-CPT-NUM-ERR
- 000562                  END-IF
- 000563
- 000564                  IF WS-DEM-CPT-FIN IS NOT NUMERIC
- 000565                     MOVE 3 TO WS-CPT-NUM-ERR
- 000566                  END-IF
- 000567
- 000568                  IF WS-DEM-CPT-DEB > WS-DEM-CPT-FIN
- 000569                     MOVE 2 TO WS-CPT-NUM-ERR
- 000570                  END-IF
- 000571
- 000572                  IF WS-DEM-CPT-DEB = SPACE
- 000573                     MOVE 3 TO WS-CPT-NUM-ERR
- 000574                  END-IF
- 000575
- 000576                  IF WS-DEM-CPT-FIN = SPACE
- 000577                     MOVE 3 TO WS-CPT-NUM-ERR
- 000578                  END-IF
- 000579             END-IF.
- 000580
- 000581       **    IF WS-DEM-NOM = SPACE
- 000582       *             MOVE 1 TO WS-CPT-NUM-ERR
- 000583       *             WS
- 000584       *     END-IF.
- 000585
- 000586             IF WS-DEM-TYP = 'B'
- 000587                  IF WS-DEM-CLI-DEB IS NUMERIC
- 000588                     MOVE 3 TO WS-CPT-NUM-ERR
- 000589                  END-IF
- 000590
- 000591                  IF WS-DEM-NOM = SPACE
- 000592                    MOVE 3 TO WS-CPT-NUM-ERR
- 000593                  END-IF
- 000594
- 000595                  IF WS-DEM-CLI-FIN IS NUMERIC
- 000596                     MOVE 3 TO WS-CPT-NUM-ERR
- 000597                  END-IF
- 000598
- 000599                  IF WS-DEM-CLI-DEB > WS-DEM-CLI-FIN
- 000600                     MOVE 2 TO WS-CPT-NUM-ERR
- 000601                  END-IF
- 000602
- 000603                  IF WS-DEM-CLI-DEB = SPACE
- 000604                     MOVE 3 TO WS-CPT-NUM-ERR
- 000605                  END-IF
- 000606
- 000607                  IF WS-DEM-CLI-FIN = SPACE
- 000608                     MOVE 3 TO WS-CPT-NUM-ERR
- 000609                  END-IF
- 000610             END-IF.
- 000611
- 000612             IF WS-DEM-TYP NOT = 'A' AND WS-DEM-TYP NOT = 'B'
- 000613                     MOVE 1 TO WS-CPT-NUM-ERR
- 000614             END-IF.
- 000615
- 000616        6030-VERIF-ANO-FIN.
- 000617            EXIT.
- 000618       *    OUVERTURE FICHIER FIN  -------------------------------------
- 000619       *
- 000620       *
- 000621       *    LECTURE FICHIER DEB  ---------------------------------------
- 000622       *
- 000623       *6030-READ-FCPTE-DEB.
- 000624       *    READ FCPTE INTO WS-ENRG-F-CPTE.
- 000625       *    IF NOT (FIN-FCPTE OR OK-FCPTE OR DOUBLON-CS-FCPTE
- 000626       *           OR ENR-FCPTE-NOK)
- 000627       *       DISPLAY 'PROBLEME DE LECTURE DU FICHIER FCPTE'
- 000628       *       DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-FCPTE
- 000629       *       PERFORM 9999-ERREUR-PROGRAMME-DEB
- 000630       *          THRU 9999-ERREUR-PROGRAMME-FIN
- 000631       *    END-IF.
- 000632       *6030-READ-FCPTE-FIN.
- 000633       *    EXIT.
- 000634       *
- 000635       *    LECTURE FICHIER FIN  ---------------------------------------
- 000636       *
- 000637       *
- 000638       *    ECRITURE FICHIER DEB  --------------------------------------
- 000639       *
- 000640       *
- 000641
- 000642
- 000643       *    FERMETURE FICHIER DEB  -------------------------------------
- 000644       *---------------------------------------------------------------*
- 000645       *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
- 000646       *---------------------------------------------------------------*
- 000647       *
- 000648       *7000-ORDRE-CALCUL-DEB.
- 000649       *
- 000650       *7000-ORDRE-CALCUL-FIN.
- 000651       *    EXIT.
- 000652       *
- 000653       *---------------------------------------------------------------*
- 000654       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
- 000655       *---------------------------------------------------------------*
- 000656       *
- 000657       *8000-ORDRE-EDITION-DEB.
- 000658       *
- 000659       *8000-ORDRE-EDITION-FIN.
- 000660       *    EXIT.
- 000661       *
- 000662       *    EDITION ETATCLI DEB  ---------------------------------------
- 000663       *
- 000664       *            ENTETE  DEB  ---------------------------------------
- 000665       *
- 000666        8000-TETE-CLI-DEB.
- 000667             WRITE FS-ENRG-ETACLI FROM WS-LETAT-TIRET.
- 000668
- 000669             MOVE WS-DEM-NOM TO WS-LETAT-NOMD-ED.
- 000670             MOVE WS-CPT-NUM-RQST TO WS-LETAT-NUM-ED.
- 000671             MOVE WS-CPT-NUM-PAGE TO WS-LETAT-PAGE-ED.
- 000672             WRITE FS-ENRG-ETACLI FROM WS-LETAT-ENTETE.
- 000673
- 000674             WRITE FS-ENRG-ETACLI FROM WS-LETAT-BLANC.
- 000675
- 000676             IF WS-DEM-TYP = 'A'
- 000677                 MOVE 'NUMERO DE COMPTE' TO WS-LETAT-TYPE-ED
- 000678                 MOVE WS-DEM-CPT-DEB TO WS-LETAT-REFDEB-ED
- 000679                 MOVE WS-DEM-CPT-FIN TO WS-LETAT-REFFIN-ED
- 000680             END-IF.
- 000681             IF WS-DEM-TYP = 'B'
- 000682                 MOVE 'NOM DU CLIENT' TO WS-LETAT-TYPE-ED
- 000683                 MOVE WS-DEM-CLI-DEB TO WS-LETAT-REFDEB-ED
- 000684                 MOVE WS-DEM-CLI-FIN TO WS-LETAT-REFFIN-ED
- 000685             END-IF.
- 000686             WRITE FS-ENRG-ETACLI FROM WS-LETAT-TITRE.
- 000687
- 000688             WRITE FS-ENRG-ETACLI FROM WS-LETAT-BLANC.
- 000689
- 000690             WRITE FS-ENRG-ETACLI FROM WS-LETAT-REFDEB.
- 000691
- 000692             WRITE FS-ENRG-ETACLI FROM WS-LETAT-REFFIN.
- 000693
- 000694             WRITE FS-ENRG-ETACLI FROM WS-LETAT-BLANC.
- 000695
- 000696             WRITE FS-ENRG-ETACLI FROM WS-LETAT-INTITULE.
- 000697
- 000698             WRITE FS-ENRG-ETACLI FROM WS-LETAT-BLANC.
- 000699        8000-TETE-CLI-FIN.
- 000700             EXIT.
- 000701       *
- 000702       *
- 000703       *            ENTETE  FIN  ---------------------------------------
- 000704       *
- 000705       *
- 000706       *            CORPS DEB    ---------------------------------------
- 000707       *
- 000708       *
- 000709        8010-CORPS-CLI-DEB.
- 000710
- 000711            MOVE WS-CPTE-CPTE TO WS-LETAT-NUMCPT-ED.
- 000712            MOVE WS-CPTE-DCREA-SS TO WS-LETAT-DCREA-SS-ED.
- 000713            MOVE WS-CPTE-DCREA-AA TO WS-LETAT-DCREA-AA-ED.
- 000714            MOVE WS-CPTE-DCREA-MM TO WS-LETAT-DCREA-MM-ED.
- 000715            MOVE WS-CPTE-DCREA-JJ TO WS-LETAT-DCREA-JJ-ED.
- 000716            MOVE WS-CPTE-DMAJ-SS TO WS-LETAT-DMAJ-SS-ED.
- 000717            MOVE WS-CPTE-DMAJ-AA TO WS-LETAT-DMAJ-AA-ED.
- 000718            MOVE WS-CPTE-DMAJ-MM TO WS-LETAT-DMAJ-MM-ED.
- 000719            MOVE WS-CPTE-DMAJ-JJ TO WS-LETAT-DMAJ-JJ-ED.
- 000720            MOVE WS-CPTE-SOLDE TO WS-LETAT-SOLDE-ED.
- 000721            MOVE WS-CPTE-NOM TO WS-LETAT-NOMC-ED.
- 000722            WRITE FS-ENRG-ETACLI FROM WS-LETAT-DETAIL.
- 000723
- 000724        8010-CORPS-CLI-FIN.
- 000725            EXIT.
- 000726       *
- 000727       *
- 000728       *            CORPS FIN    ---------------------------------------
- 000729       *
- 000730       *
- 000731       *            FIN DE PAGE DEB  -----------------------------------
- 000732       *
- 000733        8020-FDP-CLI-DEB.
- 000734
- 000735             WRITE FS-ENRG-ETACLI FROM WS-LETAT-BLANC.
- 000736
- 000737             WRITE FS-ENRG-ETACLI FROM WS-LETAT-TIRET.
- 000738
- 000739
- 000740        8020-FDP-CLI-FIN.
- 000741            EXIT.
- 000742       *
- 000743       *            FIN DE PAGE FIN  -----------------------------------
- 000744       *
- 000745       *    EDITION ETATCLI FIN  ---------------------------------------
- 000746       *
- 000747       *
- 000748       *    EDITION ETATANO DEB  ---------------------------------------
- 000749       *
- 000750       *
- 000751       *            ENTETE ANO DEB   -----------------------------------
- 000752       *
- 000753        8030-TETE-ANO-DEB.
- 000754
- 000755            WRITE FS-ENRG-ETANO FROM WS-LANO-ASTER.
- 000756
- 000757            WRITE FS-ENRG-ETANO FROM WS-LANO-TITRE.
- 000758
- 000759            WRITE FS-ENRG-ETANO FROM WS-LANO-ASTER.
- 000760
- 000761        8030-TETE-ANO-FIN.
- 000762            EXIT.
- 000763
- 000764       *            ENTETE ANO FIN   -----------------------------------
- 000765       *
- 000766       *
- 000767       *            CORPS ANO DEB    -----------------------------------
- 000768       *
- 000769        8040-CORPS-ANO-DEB.
- 000770
- 000771            MOVE WS-CPT-NUM-ERR  TO WS-LANO-NUM-ED.
- 000772            IF WS-CPT-NUM-ERR = 1
- 000773                 MOVE 'TYPE DE DEMANDE INVALIDE' TO WS-LANO-TYP-ED
- 000774            END-IF.
- 000775
- 000776            IF WS-CPT-NUM-ERR = 2
- 000777                 MOVE 'VALEUR DE FIN SUPERIEURE A CELLE DU DEBUT'
- 000778                 TO WS-LANO-TYP-ED
- 000779            END-IF.
- 000780
- 000781            IF WS-CPT-NUM-ERR = 3
- 000782                 MOVE 'ERREUR SUR LA PLAGE DE VALEUR' TO WS-LANO-TYP-ED
- 000783            END-IF.
- 000784
- 000785            WRITE FS-ENRG-ETANO  FROM WS-LANO-ERREUR.
- 000786
- 000787            WRITE FS-ENRG-ETANO  FROM WS-LANO-ENR1.
- 000788
- 000789            MOVE  WS-ENR-DEM     TO WS-LANO-ENR-ED.
- 000790            WRITE FS-ENRG-ETANO  FROM WS-LANO-ENR2.
- 000791
- 000792            WRITE FS-ENRG-ETANO  FROM WS-LANO-INTERL.
- 000793
- 000794
- 000795        8040-CORPS-ANO-FIN.
- 000796            EXIT.
- 000797       *
- 000798       *            CORPS ANO FIN    -----------------------------------
- 000799       *
- 000800       *
- 000801       *            FDP ANO DEB      -----------------------------------
- 000802       *
- 000803        8050-FDP-ANO-DEB.
- 000804
- 000805            WRITE FS-ENRG-ETANO  FROM WS-LANO-ASTER.
- 000806
- 000807        8050-FDP-ANO-FIN.
- 000808            EXIT.
- 000809       *
- 000810       *
- 000811       *            FDP ANO DEB      -----------------------------------
- 000812       *
- 000813       *
- 000814       *    EDITION ETATANO DEB  ---------------------------------------
- 000815       *
- 000816       *
- 000817       *    COMPTE RENDU D' EXECUTION DEB  -----------------------------
- 000818       *
- 000819       *
- 000820        8999-STATISTIQUES-DEB.
- 000821       *
- 000822             DISPLAY '************************************************'
- 000823             DISPLAY '*     STATISTIQUES DU PROGRAMME XXXXXXXX       *'
- 000824             DISPLAY '*     ==================================       *'
- 000825             DISPLAY '************************************************'.
- 000826             DISPLAY SPACE
- 000827             DISPLAY SPACE
- 000828             DISPLAY WS-LCRE-ASTER.
- 000829             DISPLAY WS-LCRE-TITRE.
- 000830             DISPLAY WS-LCRE-ASTER.
- 000831
- 000832             MOVE WS-CPT-NB-RQST TO WS-LCRE-DET-TOT-ED.
- 000833             MOVE 'NOMBRE DE DEMANDES' TO WS-LCRE-DET-LIB-ED.
- 000834             DISPLAY WS-LCRE-DETAIL.
- 000835
- 000836             MOVE WS-CPT-NB-ERRO TO WS-LCRE-DET-TOT-ED.
- 000837             MOVE 'NOMBRE DE DEMANDES ERRONEES' TO WS-LCRE-DET-LIB-ED.
- 000838             DISPLAY WS-LCRE-DETAIL.
- 000839
- 000840             DISPLAY WS-LCRE-ASTER.
- 000841       *
- 000842        8999-STATISTIQUES-FIN.
- 000843             EXIT.
- 000844       *
- 000845       *    COMPTE RENDU D' EXECUTION FIN  -----------------------------
- 000846       *
- 000847       *---------------------------------------------------------------*
- 000848       *   9XXX-  : ORDRES DE MANIPULATION DES SOUS-PROGRAMMES         *
- 000849       *---------------------------------------------------------------*
- 000850       *
- 000851       *9000-APPEL-SP-DEB.
- 000852       *
- 000853       *9000-APPEL-SP-FIN.
- 000854       *    EXIT.
- 000855       *
- 000856       *---------------------------------------------------------------*
- 000857       *   9999-  : PROTECTION FIN DE PROGRAMME                        *
- 000858       *---------------------------------------------------------------*
- 000859       *
- 000860        9999-FIN-PROGRAMME-DEB.
- 000861       *
- 000862             DISPLAY '*==============================================*'
- 000863             DISPLAY '*     FIN NORMALE DU PROGRAMME XXXXXXXX        *'
- 000864             DISPLAY '*==============================================*'.
- 000865       *
- 000866        9999-FIN-PROGRAMME-FIN.
- 000867             GOBACK.
- 000868       *
- 000869        9999-ERREUR-PROGRAMME-DEB.
- 000870       *
- 000871             DISPLAY '*==============================================*'
- 000872             DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'
- 000873             DISPLAY '*     FIN ANORMALE DU PROGRAMME XXXXXXXX       *'
- 000874             DISPLAY '*==============================================*'.
- 000875       *
- 000876        9999-ERREUR-PROGRAMME-FIN.
- 000877             STOP RUN.
- ****** **************************** Bottom of Data ****************************
-
+      *===============================================================*
+      *--                INFORMATIONS GENERALES                     --*
+      *---------------------------------------------------------------*
+      *  NOM DU PROGRAMME : XXXXXXXX                                  *
+      *  NOM DU REDACTEUR : CREAX                                     *
+      *---------------------------------------------------------------*
+      *  SOCIETE          : XXXXXXXX                                  *
+      *  DATE DE CREATION : JJ/MM/SSAA                                *
+      *---------------------------------------------------------------*
+      *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+      * REDACTION D UN RELEVE A PARTIR D UN FICHIER.                  *
+      *---------------------------------------------------------------*
+      *--               HISTORIQUE DES MODIFICATIONS --               *
+      *---------------------------------------------------------------*
+      * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+      *---------------------------------------------------------------*
+      * JJ/MM/SSAA    !                                               *
+      *               !                                               *
+      *===============================================================*
+      *
+      *************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID.      ADSOTP5.
+      *
+      *                  ==============================               *
+      *=================<  ENVIRONMENT      DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      *======================
+       CONFIGURATION SECTION.
+      *======================
+      *
+      *--------------
+       SPECIAL-NAMES.
+      *--------------
+           DECIMAL-POINT IS COMMA.
+      *
+      *=====================
+       INPUT-OUTPUT SECTION.
+      *=====================
+      *
+      *-------------
+       FILE-CONTROL.
+      *-------------
+      *
+      *                      -------------------------------------------
+      *                      XXXXXXX : FICHIER DES XXXXX
+      *                      -------------------------------------------
+           SELECT  FCPTE               ASSIGN TO INP001
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FS-NUM-CPT
+                   ALTERNATE RECORD KEY IS FS-NOM-CLI
+                                      WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS FS-DMAJ
+                                      WITH DUPLICATES
+                   FILE STATUS         IS WS-FS-FCPTE.
+      *
+      *                      -------------------------------------------
+      *
+           SELECT  ETACLI              ASSIGN TO ETATCLI
+                   FILE STATUS         IS WS-FS-ETACLI.
+      *
+      *                      -------------------------------------------
+      *
+           SELECT  ETANO               ASSIGN TO ETATANO
+                   FILE STATUS         IS WS-FS-ETANO.
+      *
+      *                      -------------------------------------------
+      *
+           SELECT  FRESTART            ASSIGN TO FRESTRT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS         IS WS-FS-FRESTART.
+      *
+      *                      -------------------------------------------
+      *
+           SELECT  FCTOTAL             ASSIGN TO FTOTAUX
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS         IS WS-FS-FCTOTAL.
+      *
+      *                      -------------------------------------------
+      *
+           SELECT  FEXTRAT             ASSIGN TO EXTRCLI
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS         IS WS-FS-FEXTRAT.
+      *
+      *                      -------------------------------------------
+      *
+           SELECT  FAUDIT              ASSIGN TO AUDIT
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS         IS WS-FS-FAUDIT.
+      *
+      *
+      *
+      *                  ==============================               *
+      *=================<       DATA        DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+      *=============
+       FILE SECTION.
+      *=============
+      *
+      *                      -------------------------------------------
+      *
+       FD  FCPTE.
+       01  FS-ENRG-FCPTE.
+           05  FS-NUM-CPT        PIC 9(10).
+           05  FS-NOM-CLI        PIC X(14).
+           05  FS-DCREA.
+               10  FS-DCREA-SS   PIC 9(02).
+               10  FS-DCREA-AA   PIC 9(02).
+               10  FS-DCREA-MM   PIC 9(02).
+               10  FS-DCREA-JJ   PIC 9(02).
+           05  FS-DMAJ.
+               10  FS-DMAJ-SS    PIC 9(02).
+               10  FS-DMAJ-AA    PIC 9(02).
+               10  FS-DMAJ-MM    PIC 9(02).
+               10  FS-DMAJ-JJ    PIC 9(02).
+           05  FS-SOLDE          PIC S9(7)V99.
+           05  FS-STATUT         PIC X(01).
+      *
+      *                      -------------------------------------------
+      *
+       FD ETACLI.
+       01  FS-ENRG-ETACLI        PIC X(78).
+      *
+      *                      -------------------------------------------
+      *
+       FD ETANO.
+       01  FS-ENRG-ETANO         PIC X(78).
+      *
+      *                      -------------------------------------------
+      *
+       FD  FRESTART.
+       01  FS-ENRG-FRESTART.
+           05  FS-RESTART-NUM-RQST   PIC 9(03).
+      *
+      *                      -------------------------------------------
+      *
+       FD  FCTOTAL.
+       01  FS-ENRG-FCTOTAL.
+           05  FS-CTL-NB-ENR         PIC 9(06).
+           05  FS-CTL-SOLDE          PIC S9(9)V99.
+      *
+      *                      -------------------------------------------
+      *
+       FD  FEXTRAT.
+       01  FS-ENRG-FEXTRAT           PIC X(59).
+      *
+      *                      -------------------------------------------
+      *
+       FD  FAUDIT.
+       01  FS-ENRG-FAUDIT.
+           05  FA-DATE-JOUR          PIC 9(06).
+           05  FA-NB-RQST            PIC 9(06).
+           05  FA-NB-ERRO            PIC 9(06).
+           05  FA-NB-ERR1            PIC 9(06).
+           05  FA-NB-ERR2            PIC 9(06).
+           05  FA-NB-ERR3            PIC 9(06).
+           05  FA-NB-ERR6            PIC 9(06).
+      *
+      *                      -------------------------------------------
+      *
+      *========================
+       WORKING-STORAGE SECTION.
+      *========================
+      *
+      *
+      *    FILE STATUS DEB   -------------------------------------------
+      *
+       01  WS-FS-FCPTE     PIC X(2).
+           88  FIN-FCPTE               VALUE '10'.
+           88  OK-FCPTE                VALUE '00'.
+           88  DOUBLON-CP-FCPTE        VALUE '22'.
+           88  DOUBLON-CS-FCPTE        VALUE '02'.
+           88  ENR-FCPTE-NOK           VALUE '23'.
+
+       01  WS-FS-ETACLI    PIC X(2).
+           88  OK-ETACLI               VALUE '00'.
+
+       01  WS-FS-ETANO     PIC X(2).
+           88  OK-ETANO                VALUE '00'.
+
+       01  WS-FS-FRESTART  PIC X(2).
+           88  OK-FRESTART             VALUE '00'.
+
+       01  WS-FS-FCTOTAL   PIC X(2).
+           88  OK-FCTOTAL              VALUE '00'.
+
+       01  WS-FS-FEXTRAT   PIC X(2).
+           88  OK-FEXTRAT              VALUE '00'.
+
+       01  WS-FS-FAUDIT    PIC X(2).
+           88  OK-FAUDIT               VALUE '00'.
+      *
+      *    FILE STATUS FIN   -------------------------------------------
+      *
+      *    REPRISE DEB       -------------------------------------------
+      *
+       01  WS-PARM-REPRISE        PIC 9(03) VALUE 0.
+
+       01  WS-SW-REPRISE          PIC 9     VALUE 0.
+           88  EN-REPRISE              VALUE 1.
+
+       01  WS-CPT-CHECKPOINT      PIC 9(02) VALUE 10.
+      *
+      *    REPRISE FIN       -------------------------------------------
+      *
+      *    TOTAUX DE CONTROLE DEB   ----------------------------------
+      *
+       01  WS-CTL-NB-ENR-ATT      PIC 9(06).
+
+       01  WS-CTL-SOLDE-ATT       PIC S9(9)V99.
+
+       01  WS-CTL-NB-ENR-CPT      PIC 9(06)    VALUE 0.
+
+       01  WS-CTL-SOLDE-CPT       PIC S9(9)V99 VALUE 0.
+      *
+      *    TOTAUX DE CONTROLE FIN   ----------------------------------
+      *
+      *    TOTAUX DE SOLDE DEB      ----------------------------------
+      *
+       01  WS-CPT-SOLDE-RQST      PIC S9(9)V99 VALUE 0.
+
+       01  WS-CPT-SOLDE-TOTAL     PIC S9(9)V99 VALUE 0.
+
+       01  WS-CPT-NBCPT-RQST      PIC 9(5) VALUE 0.
+      *
+      *    TOTAUX DE SOLDE FIN      ----------------------------------
+      *
+      *    NOMBRE D'ENREGISTREMENTS FCPTE VUS DANS LA PLAGE DEMANDEE,
+      *    ACTIFS OU NON, POUR DISTINGUER "AUCUN COMPTE DANS LA PLAGE"
+      *    (ANOMALIE 6) DE "COMPTES TROUVES MAIS TOUS EXCLUS" (8070).
+       01  WS-CPT-NBVU-RQST       PIC 9(5) VALUE 0.
+      *
+      *
+      *    COMPTEUR DEB      -------------------------------------------
+      *
+       01  WS-CPT-NB-RQST         PIC 9(6).
+
+       01  WS-CPT-NUM-RQST        PIC 9(3).
+
+       01  WS-CPT-NUM-PAGE        PIC 9(3).
+
+       01  WS-CPT-NB-ERRO         PIC 9(6).
+
+       01  WS-CPT-NUM-ERR         PIC 99.
+
+       01  WS-DEM-NOM-LEN         PIC 9(02).
+
+       01  WS-CPT-NB-ERR1         PIC 9(6) VALUE 0.
+
+       01  WS-CPT-NB-ERR2         PIC 9(6) VALUE 0.
+
+       01  WS-CPT-NB-ERR3         PIC 9(6) VALUE 0.
+
+       01  WS-CPT-NB-ERR6         PIC 9(6) VALUE 0.
+
+       01  WS-DATE-JOUR           PIC 9(6).
+      *
+      *    COMPTEUR FIN      -------------------------------------------
+      *
+      *    AIGUILLAGE DEB    -------------------------------------------
+      *
+       01  WS-AIG                 PIC 9.
+
+       01  WS-AIG-TETE-ANO        PIC 9.
+
+       01  WS-AIG-TETE-CLI        PIC 9.
+      *
+      *    AIGUILLAGE FIN    -------------------------------------------
+      *
+      *    FICHIER COPIER DEB   ----------------------------------------
+      *
+       COPY TP5LEDIT.
+
+       COPY TP5DEMAN.
+
+       COPY TP5CPTE.
+
+      *    FICHIER COPIER FIN   ----------------------------------------
+      *
+      *
+      *                  ==============================               *
+      *=================<   PROCEDURE       DIVISION   >==============*
+      *                  ==============================               *
+      *                                                               *
+      *===============================================================*
+      *
+       PROCEDURE           DIVISION.
+      *
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+      *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+      *                          XXYY-COMPOSANR-FIN                   *
+      *                                                               *
+      *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+      *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+      *                                                               *
+      *    3 : TOUT COMPOSANT EST PRECEDE D'UN CARTOUCHE DE           *
+      *        COMMENTAIRE QUI EXPLICITE LE ROLE DU COMPOSANT         *
+      *                                                               *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT PROGRAMME              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      *
+       0000-PROGRAMME-DEB.
+      *
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE GAUCHE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+           PERFORM 6000-OPEN-FCPTE-DEB
+              THRU 6000-OPEN-FCPTE-FIN.
+           PERFORM 6070-LIRE-TOTAUX-DEB
+              THRU 6070-LIRE-TOTAUX-FIN.
+           PERFORM 6075-CUMUL-TOTAUX-DEB
+              THRU 6075-CUMUL-TOTAUX-FIN.
+
+           ACCEPT WS-PARM-REPRISE FROM COMMAND-LINE.
+           IF WS-PARM-REPRISE NOT NUMERIC
+              MOVE 0 TO WS-PARM-REPRISE
+           END-IF.
+           IF WS-PARM-REPRISE > 0
+              MOVE 1 TO WS-SW-REPRISE
+           END-IF.
+
+           INITIALIZE WS-CPT-NB-RQST WS-CPT-NB-ERRO WS-CPT-NUM-RQST
+                      WS-CPT-NUM-ERR WS-CPT-NUM-PAGE WS-AIG-TETE-ANO
+                      WS-CPT-NB-ERR1 WS-CPT-NB-ERR2 WS-CPT-NB-ERR3
+                      WS-CPT-NB-ERR6.
+
+           ACCEPT WS-DATE-JOUR FROM DATE.
+
+      *    LE CONTROLE DE TOTAUX DOIT S'EXECUTER AVANT QUE LE FICHIER
+      *    MAITRE NE SOIT EXPLOITE : ETANO/FAUDIT SONT OUVERTS ICI CAR
+      *    C'EST LA QUE LA RUPTURE EST SIGNALEE, MAIS ETACLI/FEXTRAT
+      *    (LES ETATS QUI REFLETERAIENT DES DONNEES CORROMPUES) NE
+      *    SONT OUVERTS QU'APRES LE CONTROLE.
+           PERFORM 6020-OPEN-ETANO-DEB
+              THRU 6020-OPEN-ETANO-FIN.
+           PERFORM 6100-OPEN-FAUDIT-DEB
+              THRU 6100-OPEN-FAUDIT-FIN.
+
+           PERFORM 6080-VERIF-TOTAUX-DEB
+              THRU 6080-VERIF-TOTAUX-FIN.
+
+           PERFORM 6010-OPEN-ETACLI-DEB
+              THRU 6010-OPEN-ETACLI-FIN.
+           PERFORM 6090-OPEN-FEXTRAT-DEB
+              THRU 6090-OPEN-FEXTRAT-FIN.
+           PERFORM 6040-OPEN-FRESTART-DEB
+              THRU 6040-OPEN-FRESTART-FIN.
+
+           ACCEPT WS-ENR-DEM.
+
+      *
+      *---------------------------------------------------------------*
+      * APPEL D'UN NOUVEAU COMPOSANT (ITERATION)                      *
+      * ========================================                      *
+      *---------------------------------------------------------------*
+      *
+           PERFORM 1000-COMPTE-DEB
+              THRU 1000-COMPTE-FIN
+              UNTIL WS-DEM-TYP-EOF = '$$$'.
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE DROITE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+           PERFORM  8999-STATISTIQUES-DEB
+              THRU  8999-STATISTIQUES-FIN.
+           PERFORM  8050-FDP-ANO-DEB
+              THRU  8050-FDP-ANO-FIN.
+
+           CLOSE FCPTE.
+           CLOSE ETACLI.
+           CLOSE ETANO.
+           CLOSE FRESTART.
+           CLOSE FEXTRAT.
+           CLOSE FAUDIT.
+      *
+           PERFORM  9999-FIN-PROGRAMME-DEB
+              THRU  9999-FIN-PROGRAMME-FIN.
+      *
+       0000-PROGRAMME-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT COMPTE                 *
+      *               ===============================                 *
+      *---------------------------------------------------------------*
+      *
+       1000-COMPTE-DEB.
+      *
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE GAUCHE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+           MOVE 0 TO WS-AIG.
+           MOVE 0 TO WS-AIG-TETE-CLI.
+           MOVE 0 TO WS-CPT-SOLDE-RQST.
+           MOVE 0 TO WS-CPT-NBCPT-RQST.
+           MOVE 0 TO WS-CPT-NBVU-RQST.
+           MOVE WS-DEM-CLI-DEB TO FS-NOM-CLI.
+           MOVE WS-DEM-CPT-DEB TO FS-NUM-CPT.
+           ADD 1 TO WS-CPT-NUM-RQST.
+      *
+      *---------------------------------------------------------------*
+      * APPEL D'UN NOUVEAU COMPOSANT (ITERATION)                      *
+      * ========================================                      *
+      *---------------------------------------------------------------*
+      *
+           IF EN-REPRISE AND WS-CPT-NUM-RQST < WS-PARM-REPRISE
+               CONTINUE
+           ELSE
+               EVALUATE TRUE
+                  WHEN WS-DEM-TYP = 'A'
+                         PERFORM 2000-DEMANDE-A-DEB
+                            THRU 2000-DEMANDE-A-FIN
+                  WHEN WS-DEM-TYP = 'B'
+                         PERFORM 2010-DEMANDE-B-DEB
+                            THRU 2010-DEMANDE-B-FIN
+                  WHEN WS-DEM-TYP = 'C'
+                         PERFORM 2030-DEMANDE-C-DEB
+                            THRU 2030-DEMANDE-C-FIN
+                  WHEN WS-DEM-TYP = 'D'
+                         PERFORM 2040-DEMANDE-D-DEB
+                            THRU 2040-DEMANDE-D-FIN
+                  WHEN OTHER
+                         PERFORM 2020-ANOMALIE-DEB
+                            THRU 2020-ANOMALIE-FIN
+               END-EVALUATE
+
+               IF WS-AIG = 1
+                   ADD 1 TO WS-CPT-NB-RQST
+               END-IF
+               IF WS-AIG = 0
+                   ADD 1 TO WS-CPT-NB-ERRO
+                   EVALUATE WS-CPT-NUM-ERR
+                      WHEN 1  ADD 1 TO WS-CPT-NB-ERR1
+                      WHEN 2  ADD 1 TO WS-CPT-NB-ERR2
+                      WHEN 3  ADD 1 TO WS-CPT-NB-ERR3
+                      WHEN 6  ADD 1 TO WS-CPT-NB-ERR6
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * OREILETTE DE DROITE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+           IF FUNCTION MOD(WS-CPT-NUM-RQST, WS-CPT-CHECKPOINT) = 0
+               PERFORM 6050-CHECKPOINT-DEB
+                  THRU 6050-CHECKPOINT-FIN
+           END-IF.
+
+           ACCEPT WS-ENR-DEM.
+           MOVE 0 TO WS-CPT-NUM-ERR.
+
+      *
+       1000-COMPTE-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT DEMANDE A              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      *
+       2000-DEMANDE-A-DEB.
+      *
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE GAUCHE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+            PERFORM 6030-VERIF-ANO-DEB
+               THRU 6030-VERIF-ANO-FIN.
+
+            IF WS-CPT-NUM-ERR NOT = 1 AND WS-CPT-NUM-ERR NOT = 2
+               AND WS-CPT-NUM-ERR NOT = 3
+                  START FCPTE KEY >= FS-NUM-CPT
+                  IF NOT ENR-FCPTE-NOK
+                      READ FCPTE NEXT INTO WS-ENRG-F-CPTE
+                  END-IF
+                  IF ENR-FCPTE-NOK OR FIN-FCPTE
+                     OR WS-CPTE-CPTE > WS-DEM-CPT-FIN
+                        MOVE 6 TO WS-CPT-NUM-ERR
+                        PERFORM 2020-ANOMALIE-DEB
+                           THRU 2020-ANOMALIE-FIN
+                  END-IF
+
+            ELSE
+                  PERFORM 2020-ANOMALIE-DEB
+                     THRU 2020-ANOMALIE-FIN
+            END-IF.
+
+
+
+      *
+      *---------------------------------------------------------------*
+      * APPEL D'UN NOUVEAU COMPOSANT (ITERATION)                      *
+      * ========================================                      *
+      *---------------------------------------------------------------*
+      *
+           PERFORM 3000-TRT-A-DEB
+              THRU 3000-TRT-A-FIN
+              UNTIL WS-CPTE-CPTE > WS-DEM-CPT-FIN OR FIN-FCPTE
+                     OR ENR-FCPTE-NOK.
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE DROITE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+            IF WS-CPT-NBVU-RQST = 0 AND WS-CPT-NUM-ERR NOT = 1
+               AND WS-CPT-NUM-ERR NOT = 2 AND WS-CPT-NUM-ERR NOT = 3
+               AND WS-CPT-NUM-ERR NOT = 6
+                      MOVE 6 TO WS-CPT-NUM-ERR
+                      PERFORM 2020-ANOMALIE-DEB
+                         THRU 2020-ANOMALIE-FIN
+            END-IF.
+
+            IF WS-AIG-TETE-CLI = 1 AND WS-CPT-NUM-ERR NOT = 1
+               AND WS-CPT-NUM-ERR NOT = 2 AND WS-CPT-NUM-ERR NOT = 3
+               AND WS-CPT-NUM-ERR NOT = 6
+                      PERFORM 8020-FDP-CLI-DEB
+                         THRU 8020-FDP-CLI-FIN
+                      ADD WS-CPT-SOLDE-RQST TO WS-CPT-SOLDE-TOTAL
+                      MOVE 1 TO WS-AIG
+           END-IF.
+      *
+       2000-DEMANDE-A-FIN.
+            EXIT.
+      *
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT DEMANDE B              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      *
+       2010-DEMANDE-B-DEB.
+      *
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE GAUCHE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+            PERFORM 6030-VERIF-ANO-DEB
+               THRU 6030-VERIF-ANO-FIN.
+            IF WS-CPT-NUM-ERR NOT = 1 AND WS-CPT-NUM-ERR NOT = 2
+               AND WS-CPT-NUM-ERR NOT = 3
+                START FCPTE KEY >= FS-NOM-CLI
+                IF NOT ENR-FCPTE-NOK
+                        READ FCPTE NEXT INTO WS-ENRG-F-CPTE
+                END-IF
+                IF ENR-FCPTE-NOK OR FIN-FCPTE
+                   OR WS-CPTE-NOM > WS-DEM-CLI-FIN
+                      MOVE 6 TO WS-CPT-NUM-ERR
+                      PERFORM 2020-ANOMALIE-DEB
+                         THRU 2020-ANOMALIE-FIN
+                END-IF
+             ELSE
+                     PERFORM 2020-ANOMALIE-DEB
+                        THRU 2020-ANOMALIE-FIN
+             END-IF.
+
+      *
+      *---------------------------------------------------------------*
+      * APPEL D'UN NOUVEAU COMPOSANT (ITERATION)                      *
+      * ========================================                      *
+      *---------------------------------------------------------------*
+      *
+           PERFORM 3010-TRT-B-DEB
+              THRU 3010-TRT-B-FIN
+              UNTIL (WS-CPTE-NOM > WS-DEM-CLI-FIN OR FIN-FCPTE
+                     OR  ENR-FCPTE-NOK).
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE DROITE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+            IF WS-CPT-NBVU-RQST = 0 AND WS-CPT-NUM-ERR NOT = 1
+               AND WS-CPT-NUM-ERR NOT = 2 AND WS-CPT-NUM-ERR NOT = 3
+               AND WS-CPT-NUM-ERR NOT = 6
+                      MOVE 6 TO WS-CPT-NUM-ERR
+                      PERFORM 2020-ANOMALIE-DEB
+                         THRU 2020-ANOMALIE-FIN
+            END-IF.
+
+            IF WS-AIG-TETE-CLI = 1 AND WS-CPT-NUM-ERR NOT = 1
+               AND WS-CPT-NUM-ERR NOT = 2 AND WS-CPT-NUM-ERR NOT = 3
+               AND WS-CPT-NUM-ERR NOT = 6
+                      PERFORM 8020-FDP-CLI-DEB
+                         THRU 8020-FDP-CLI-FIN
+                      ADD WS-CPT-SOLDE-RQST TO WS-CPT-SOLDE-TOTAL
+                                MOVE 1 TO WS-AIG
+                  END-IF.
+      *
+       2010-DEMANDE-B-FIN.
+            EXIT.
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT ANOMALIE              *
+      *               =================================              *
+      *---------------------------------------------------------------*
+      *
+       2020-ANOMALIE-DEB.
+      *
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE                                                     *
+      * =========                                                     *
+      *---------------------------------------------------------------*
+      *
+            PERFORM 6030-VERIF-ANO-DEB
+               THRU 6030-VERIF-ANO-FIN.
+
+            IF WS-AIG-TETE-ANO = 0
+                  PERFORM 8030-TETE-ANO-DEB
+                     THRU 8030-TETE-ANO-FIN
+            END-IF.
+            MOVE 1 TO WS-AIG-TETE-ANO.
+
+            PERFORM 8040-CORPS-ANO-DEB
+               THRU 8040-CORPS-ANO-FIN.
+      *
+       2020-ANOMALIE-FIN.
+            EXIT.
+      *
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT DEMANDE C              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      *
+       2030-DEMANDE-C-DEB.
+      *
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE GAUCHE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+            PERFORM 6030-VERIF-ANO-DEB
+               THRU 6030-VERIF-ANO-FIN.
+            IF WS-CPT-NUM-ERR NOT = 1 AND WS-CPT-NUM-ERR NOT = 2
+               AND WS-CPT-NUM-ERR NOT = 3
+                MOVE WS-DEM-DMAJ-DEB TO FS-DMAJ
+                START FCPTE KEY >= FS-DMAJ
+                IF NOT ENR-FCPTE-NOK
+                        READ FCPTE NEXT INTO WS-ENRG-F-CPTE
+                END-IF
+                IF ENR-FCPTE-NOK OR FIN-FCPTE
+                   OR WS-CPTE-DMAJ > WS-DEM-DMAJ-FIN
+                      MOVE 6 TO WS-CPT-NUM-ERR
+                      PERFORM 2020-ANOMALIE-DEB
+                         THRU 2020-ANOMALIE-FIN
+                END-IF
+             ELSE
+                     PERFORM 2020-ANOMALIE-DEB
+                        THRU 2020-ANOMALIE-FIN
+             END-IF.
+
+      *
+      *---------------------------------------------------------------*
+      * APPEL D'UN NOUVEAU COMPOSANT (ITERATION)                      *
+      * ========================================                      *
+      *---------------------------------------------------------------*
+      *
+           PERFORM 3020-TRT-C-DEB
+              THRU 3020-TRT-C-FIN
+              UNTIL (WS-CPTE-DMAJ > WS-DEM-DMAJ-FIN OR FIN-FCPTE
+                     OR  ENR-FCPTE-NOK).
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE DROITE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+            IF WS-CPT-NBVU-RQST = 0 AND WS-CPT-NUM-ERR NOT = 1
+               AND WS-CPT-NUM-ERR NOT = 2 AND WS-CPT-NUM-ERR NOT = 3
+               AND WS-CPT-NUM-ERR NOT = 6
+                      MOVE 6 TO WS-CPT-NUM-ERR
+                      PERFORM 2020-ANOMALIE-DEB
+                         THRU 2020-ANOMALIE-FIN
+            END-IF.
+
+            IF WS-AIG-TETE-CLI = 1 AND WS-CPT-NUM-ERR NOT = 1
+               AND WS-CPT-NUM-ERR NOT = 2 AND WS-CPT-NUM-ERR NOT = 3
+               AND WS-CPT-NUM-ERR NOT = 6
+                      PERFORM 8020-FDP-CLI-DEB
+                         THRU 8020-FDP-CLI-FIN
+                      ADD WS-CPT-SOLDE-RQST TO WS-CPT-SOLDE-TOTAL
+                                MOVE 1 TO WS-AIG
+                  END-IF.
+      *
+       2030-DEMANDE-C-FIN.
+            EXIT.
+      *
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT DEMANDE D              *
+      *               ==================================              *
+      *---------------------------------------------------------------*
+      *
+       2040-DEMANDE-D-DEB.
+      *
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE GAUCHE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+            PERFORM 6030-VERIF-ANO-DEB
+               THRU 6030-VERIF-ANO-FIN.
+            IF WS-CPT-NUM-ERR NOT = 1 AND WS-CPT-NUM-ERR NOT = 2
+               AND WS-CPT-NUM-ERR NOT = 3
+                START FCPTE KEY >= FS-NUM-CPT
+                IF NOT ENR-FCPTE-NOK
+                        READ FCPTE NEXT INTO WS-ENRG-F-CPTE
+                END-IF
+                IF ENR-FCPTE-NOK OR FIN-FCPTE
+                   OR WS-CPTE-CPTE > WS-DEM-CPT-FIN
+                      MOVE 6 TO WS-CPT-NUM-ERR
+                      PERFORM 2020-ANOMALIE-DEB
+                         THRU 2020-ANOMALIE-FIN
+                END-IF
+             ELSE
+                     PERFORM 2020-ANOMALIE-DEB
+                        THRU 2020-ANOMALIE-FIN
+             END-IF.
+
+      *
+      *---------------------------------------------------------------*
+      * APPEL D'UN NOUVEAU COMPOSANT (ITERATION)                      *
+      * ========================================                      *
+      *---------------------------------------------------------------*
+      *
+           PERFORM 3030-TRT-D-DEB
+              THRU 3030-TRT-D-FIN
+              UNTIL WS-CPTE-CPTE > WS-DEM-CPT-FIN OR FIN-FCPTE
+                     OR ENR-FCPTE-NOK.
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE DROITE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+            IF WS-CPT-NBVU-RQST = 0 AND WS-CPT-NUM-ERR NOT = 1
+               AND WS-CPT-NUM-ERR NOT = 2 AND WS-CPT-NUM-ERR NOT = 3
+               AND WS-CPT-NUM-ERR NOT = 6
+                      MOVE 6 TO WS-CPT-NUM-ERR
+                      PERFORM 2020-ANOMALIE-DEB
+                         THRU 2020-ANOMALIE-FIN
+            END-IF.
+
+            IF WS-AIG-TETE-CLI = 1 AND WS-CPT-NUM-ERR NOT = 1
+               AND WS-CPT-NUM-ERR NOT = 2 AND WS-CPT-NUM-ERR NOT = 3
+               AND WS-CPT-NUM-ERR NOT = 6
+                      PERFORM 8020-FDP-CLI-DEB
+                         THRU 8020-FDP-CLI-FIN
+                      ADD WS-CPT-SOLDE-RQST TO WS-CPT-SOLDE-TOTAL
+                      MOVE 1 TO WS-AIG
+           END-IF.
+      *
+       2040-DEMANDE-D-FIN.
+            EXIT.
+      *
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT TRT A                  *
+      *               ==============================                  *
+      *---------------------------------------------------------------*
+      *
+       3000-TRT-A-DEB.
+      *
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE GAUCHE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+
+            ADD 1 TO WS-CPT-NBVU-RQST.
+            IF CPTE-ACTIF
+                IF WS-AIG-TETE-CLI = 0
+                      ADD 1 TO WS-CPT-NUM-PAGE
+                      PERFORM 8000-TETE-CLI-DEB
+                         THRU 8000-TETE-CLI-FIN
+                END-IF
+                MOVE 1 TO WS-AIG-TETE-CLI
+                PERFORM 8010-CORPS-CLI-DEB
+                   THRU 8010-CORPS-CLI-FIN
+            ELSE
+                PERFORM 8070-CORPS-ANO-CPTE-DEB
+                   THRU 8070-CORPS-ANO-CPTE-FIN
+            END-IF.
+            IF NOT ENR-FCPTE-NOK
+            READ FCPTE NEXT INTO WS-ENRG-F-CPTE
+            END-IF.
+      *
+      *
+       3000-TRT-A-FIN.
+            EXIT.
+      *
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT TRT B                  *
+      *               ==============================                  *
+      *---------------------------------------------------------------*
+      *
+       3010-TRT-B-DEB.
+      *
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE GAUCHE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+            ADD 1 TO WS-CPT-NBVU-RQST.
+            IF CPTE-ACTIF
+                IF WS-AIG-TETE-CLI = 0
+                      ADD 1 TO WS-CPT-NUM-PAGE
+                      PERFORM 8000-TETE-CLI-DEB
+                         THRU 8000-TETE-CLI-FIN
+                END-IF
+                MOVE 1 TO WS-AIG-TETE-CLI
+                PERFORM 8010-CORPS-CLI-DEB
+                   THRU 8010-CORPS-CLI-FIN
+            ELSE
+                PERFORM 8070-CORPS-ANO-CPTE-DEB
+                   THRU 8070-CORPS-ANO-CPTE-FIN
+            END-IF.
+            IF NOT ENR-FCPTE-NOK
+            READ FCPTE NEXT INTO WS-ENRG-F-CPTE
+            END-IF.
+      *
+      *
+       3010-TRT-B-FIN.
+            EXIT.
+      *
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT TRT C                  *
+      *               ==============================                  *
+      *---------------------------------------------------------------*
+      *
+       3020-TRT-C-DEB.
+      *
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE GAUCHE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+            ADD 1 TO WS-CPT-NBVU-RQST.
+            IF CPTE-ACTIF
+                IF WS-AIG-TETE-CLI = 0
+                      ADD 1 TO WS-CPT-NUM-PAGE
+                      PERFORM 8000-TETE-CLI-DEB
+                         THRU 8000-TETE-CLI-FIN
+                END-IF
+                MOVE 1 TO WS-AIG-TETE-CLI
+                PERFORM 8010-CORPS-CLI-DEB
+                   THRU 8010-CORPS-CLI-FIN
+            ELSE
+                PERFORM 8070-CORPS-ANO-CPTE-DEB
+                   THRU 8070-CORPS-ANO-CPTE-FIN
+            END-IF.
+            IF NOT ENR-FCPTE-NOK
+            READ FCPTE NEXT INTO WS-ENRG-F-CPTE
+            END-IF.
+      *
+      *
+       3020-TRT-C-FIN.
+            EXIT.
+      *
+      *
+      *---------------------------------------------------------------*
+      *               DESCRIPTION DU COMPOSANT TRT D                  *
+      *               ==============================                  *
+      *---------------------------------------------------------------*
+      *
+       3030-TRT-D-DEB.
+      *
+      *
+      *---------------------------------------------------------------*
+      * OREILETTE DE GAUCHE                                           *
+      * ===================                                           *
+      *---------------------------------------------------------------*
+      *
+            ADD 1 TO WS-CPT-NBVU-RQST.
+            IF WS-CPTE-NOM(1:WS-DEM-NOM-LEN)
+               = WS-DEM-NOM(1:WS-DEM-NOM-LEN)
+                IF CPTE-ACTIF
+                    IF WS-AIG-TETE-CLI = 0
+                          ADD 1 TO WS-CPT-NUM-PAGE
+                          PERFORM 8000-TETE-CLI-DEB
+                             THRU 8000-TETE-CLI-FIN
+                    END-IF
+                    MOVE 1 TO WS-AIG-TETE-CLI
+                    PERFORM 8010-CORPS-CLI-DEB
+                       THRU 8010-CORPS-CLI-FIN
+                ELSE
+                    PERFORM 8070-CORPS-ANO-CPTE-DEB
+                       THRU 8070-CORPS-ANO-CPTE-FIN
+                END-IF
+            END-IF.
+            IF NOT ENR-FCPTE-NOK
+            READ FCPTE NEXT INTO WS-ENRG-F-CPTE
+            END-IF.
+      *
+      *
+       3030-TRT-D-FIN.
+            EXIT.
+      *
+      *
+      *===============================================================*
+      *===============================================================*
+      *    STRUCTURATION DE LA PARTIE INDEPENDANTE DU PROGRAMME       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS-PROGRAMMES         *
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *                                                               *
+      *===============================================================*
+      *===============================================================*
+      *
+      *---------------------------------------------------------------*
+      *   6XXX-  : ORDRES DE MANIPULATION DES FICHIERS                *
+      *---------------------------------------------------------------*
+      *                                                               *
+      *    OUVERTURE FICHIER DEB  -------------------------------------
+      *
+       6000-OPEN-FCPTE-DEB.
+           OPEN INPUT FCPTE.
+           IF NOT OK-FCPTE
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER FCPTE'
+              DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-FCPTE
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6000-OPEN-FCPTE-FIN.
+           EXIT.
+
+       6010-OPEN-ETACLI-DEB.
+           IF EN-REPRISE
+              OPEN EXTEND ETACLI
+           ELSE
+              OPEN OUTPUT ETACLI
+           END-IF.
+           IF NOT OK-ETACLI
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER FCPTE'
+              DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-ETACLI
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6010-OPEN-ETACLI-FIN.
+           EXIT.
+
+       6020-OPEN-ETANO-DEB.
+           IF EN-REPRISE
+              OPEN EXTEND ETANO
+           ELSE
+              OPEN OUTPUT ETANO
+           END-IF.
+           IF NOT OK-ETANO
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER FCPTE'
+              DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-ETANO
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6020-OPEN-ETANO-FIN.
+           EXIT.
+
+       6030-VERIF-ANO-DEB.
+      *    FAIRE LA VERIF ET METTRE UN MARQUEUR DANS 2000 POUR
+      *    SAVOIR SI ON RENTRE DANS UN CAS OU UN AUTRE.
+            IF WS-DEM-TYP = 'A'
+                 IF WS-DEM-CPT-DEB IS NOT NUMERIC
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-CPT-FIN IS NOT NUMERIC
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-CPT-DEB > WS-DEM-CPT-FIN
+                    MOVE 2 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-CPT-DEB = SPACE
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-CPT-FIN = SPACE
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+            END-IF.
+
+      **    IF WS-DEM-NOM = SPACE
+      *             MOVE 1 TO WS-CPT-NUM-ERR
+      *             WS
+      *     END-IF.
+
+            IF WS-DEM-TYP = 'B'
+                 IF WS-DEM-CLI-DEB IS NUMERIC
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-NOM = SPACE
+                   MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-CLI-FIN IS NUMERIC
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-CLI-DEB > WS-DEM-CLI-FIN
+                    MOVE 2 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-CLI-DEB = SPACE
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-CLI-FIN = SPACE
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+            END-IF.
+
+            IF WS-DEM-TYP = 'C'
+                 IF WS-DEM-DMAJ-DEB IS NOT NUMERIC
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-DMAJ-FIN IS NOT NUMERIC
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-DMAJ-DEB > WS-DEM-DMAJ-FIN
+                    MOVE 2 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-DMAJ-DEB = SPACE
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-DMAJ-FIN = SPACE
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+            END-IF.
+
+            IF WS-DEM-TYP = 'D'
+                 IF WS-DEM-CPT-DEB IS NOT NUMERIC
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-CPT-FIN IS NOT NUMERIC
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-CPT-DEB > WS-DEM-CPT-FIN
+                    MOVE 2 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-CPT-DEB = SPACE
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-CPT-FIN = SPACE
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 END-IF
+
+                 IF WS-DEM-NOM = SPACE
+                    OR WS-DEM-NOM(1:1) = SPACE
+                    MOVE 3 TO WS-CPT-NUM-ERR
+                 ELSE
+                    MOVE 0 TO WS-DEM-NOM-LEN
+                    INSPECT WS-DEM-NOM TALLYING WS-DEM-NOM-LEN
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+                 END-IF
+            END-IF.
+
+            IF WS-DEM-TYP NOT = 'A' AND WS-DEM-TYP NOT = 'B'
+               AND WS-DEM-TYP NOT = 'C' AND WS-DEM-TYP NOT = 'D'
+                    MOVE 1 TO WS-CPT-NUM-ERR
+            END-IF.
+
+       6030-VERIF-ANO-FIN.
+           EXIT.
+
+       6040-OPEN-FRESTART-DEB.
+           OPEN OUTPUT FRESTART.
+           IF NOT OK-FRESTART
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER FRESTART'
+              DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-FRESTART
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-OPEN-FRESTART-FIN.
+           EXIT.
+
+       6050-CHECKPOINT-DEB.
+           MOVE WS-CPT-NUM-RQST TO FS-RESTART-NUM-RQST.
+           WRITE FS-ENRG-FRESTART.
+           IF NOT OK-FRESTART
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER FRESTART'
+              DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-FRESTART
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-CHECKPOINT-FIN.
+           EXIT.
+
+       6060-CUMUL-FCPTE-DEB.
+           IF OK-FCPTE
+              ADD 1 TO WS-CTL-NB-ENR-CPT
+              ADD WS-CPTE-SOLDE TO WS-CTL-SOLDE-CPT
+           END-IF.
+       6060-CUMUL-FCPTE-FIN.
+           EXIT.
+
+       6070-LIRE-TOTAUX-DEB.
+           OPEN INPUT FCTOTAL.
+           IF NOT OK-FCTOTAL
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER FCTOTAL'
+              DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-FCTOTAL
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           READ FCTOTAL INTO FS-ENRG-FCTOTAL.
+           IF NOT OK-FCTOTAL
+              DISPLAY 'PROBLEME DE LECTURE DU FICHIER FCTOTAL'
+              DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-FCTOTAL
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           MOVE FS-CTL-NB-ENR TO WS-CTL-NB-ENR-ATT.
+           MOVE FS-CTL-SOLDE  TO WS-CTL-SOLDE-ATT.
+           CLOSE FCTOTAL.
+       6070-LIRE-TOTAUX-FIN.
+           EXIT.
+
+       6075-CUMUL-TOTAUX-DEB.
+      *    PASSE INDEPENDANTE DU FICHIER FCPTE, DISTINCTE DES
+      *    START/READ DE CHAQUE DEMANDE, POUR NE COMPTER CHAQUE
+      *    COMPTE QU'UNE SEULE FOIS MEME SI PLUSIEURS DEMANDES
+      *    SE RECOUVRENT.
+           MOVE LOW-VALUES TO FS-NUM-CPT.
+           START FCPTE KEY >= FS-NUM-CPT.
+           IF OK-FCPTE
+              READ FCPTE NEXT INTO WS-ENRG-F-CPTE
+              PERFORM UNTIL FIN-FCPTE OR ENR-FCPTE-NOK
+                 PERFORM 6060-CUMUL-FCPTE-DEB
+                    THRU 6060-CUMUL-FCPTE-FIN
+                 READ FCPTE NEXT INTO WS-ENRG-F-CPTE
+              END-PERFORM
+           END-IF.
+       6075-CUMUL-TOTAUX-FIN.
+           EXIT.
+
+       6080-VERIF-TOTAUX-DEB.
+           IF WS-CTL-NB-ENR-CPT NOT = WS-CTL-NB-ENR-ATT
+              OR WS-CTL-SOLDE-CPT NOT = WS-CTL-SOLDE-ATT
+              MOVE WS-CTL-NB-ENR-ATT  TO WS-LCTL-NB-ATT-ED
+              MOVE WS-CTL-NB-ENR-CPT  TO WS-LCTL-NB-CPT-ED
+              MOVE WS-CTL-SOLDE-ATT   TO WS-LCTL-SLD-ATT-ED
+              MOVE WS-CTL-SOLDE-CPT   TO WS-LCTL-SLD-CPT-ED
+              WRITE FS-ENRG-ETANO FROM WS-LANO-ASTER
+              WRITE FS-ENRG-ETANO FROM WS-LCTL-RUPTURE
+              WRITE FS-ENRG-ETANO FROM WS-LANO-ASTER
+              PERFORM 8999-STATISTIQUES-DEB
+                 THRU 8999-STATISTIQUES-FIN
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6080-VERIF-TOTAUX-FIN.
+           EXIT.
+
+       6090-OPEN-FEXTRAT-DEB.
+           IF EN-REPRISE
+              OPEN EXTEND FEXTRAT
+           ELSE
+              OPEN OUTPUT FEXTRAT
+           END-IF.
+           IF NOT OK-FEXTRAT
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER FEXTRAT'
+              DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-FEXTRAT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6090-OPEN-FEXTRAT-FIN.
+           EXIT.
+
+       6100-OPEN-FAUDIT-DEB.
+           OPEN EXTEND FAUDIT.
+           IF NOT OK-FAUDIT
+              DISPLAY 'PROBLEME D''OUVERTURE DU FICHIER FAUDIT'
+              DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-FAUDIT
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6100-OPEN-FAUDIT-FIN.
+           EXIT.
+      *    OUVERTURE FICHIER FIN  -------------------------------------
+      *
+      *
+      *    LECTURE FICHIER DEB  ---------------------------------------
+      *
+      *6030-READ-FCPTE-DEB.
+      *    READ FCPTE INTO WS-ENRG-F-CPTE.
+      *    IF NOT (FIN-FCPTE OR OK-FCPTE OR DOUBLON-CS-FCPTE
+      *           OR ENR-FCPTE-NOK)
+      *       DISPLAY 'PROBLEME DE LECTURE DU FICHIER FCPTE'
+      *       DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-FCPTE
+      *       PERFORM 9999-ERREUR-PROGRAMME-DEB
+      *          THRU 9999-ERREUR-PROGRAMME-FIN
+      *    END-IF.
+      *6030-READ-FCPTE-FIN.
+      *    EXIT.
+      *
+      *    LECTURE FICHIER FIN  ---------------------------------------
+      *
+      *
+      *    ECRITURE FICHIER DEB  --------------------------------------
+      *
+      *
+
+
+      *    FERMETURE FICHIER DEB  -------------------------------------
+      *---------------------------------------------------------------*
+      *   7XXX-  : TRANSFERTS ET CALCULS COMPLEXES                    *
+      *---------------------------------------------------------------*
+      *
+      *7000-ORDRE-CALCUL-DEB.
+      *
+      *7000-ORDRE-CALCUL-FIN.
+      *    EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+      *---------------------------------------------------------------*
+      *
+      *8000-ORDRE-EDITION-DEB.
+      *
+      *8000-ORDRE-EDITION-FIN.
+      *    EXIT.
+      *
+      *    EDITION ETATCLI DEB  ---------------------------------------
+      *
+      *            ENTETE  DEB  ---------------------------------------
+      *
+       8000-TETE-CLI-DEB.
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-TIRET.
+
+            MOVE WS-DEM-NOM TO WS-LETAT-NOMD-ED.
+            MOVE WS-CPT-NUM-RQST TO WS-LETAT-NUM-ED.
+            MOVE WS-CPT-NUM-PAGE TO WS-LETAT-PAGE-ED.
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-ENTETE.
+
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-BLANC.
+
+            IF WS-DEM-TYP = 'A'
+                MOVE 'NUMERO DE COMPTE' TO WS-LETAT-TYPE-ED
+                MOVE WS-DEM-CPT-DEB TO WS-LETAT-REFDEB-ED
+                MOVE WS-DEM-CPT-FIN TO WS-LETAT-REFFIN-ED
+            END-IF.
+            IF WS-DEM-TYP = 'B'
+                MOVE 'NOM DU CLIENT' TO WS-LETAT-TYPE-ED
+                MOVE WS-DEM-CLI-DEB TO WS-LETAT-REFDEB-ED
+                MOVE WS-DEM-CLI-FIN TO WS-LETAT-REFFIN-ED
+            END-IF.
+            IF WS-DEM-TYP = 'C'
+                MOVE 'DATE DE MISE A JOUR' TO WS-LETAT-TYPE-ED
+                MOVE WS-DEM-DMAJ-DEB TO WS-LETAT-REFDEB-ED
+                MOVE WS-DEM-DMAJ-FIN TO WS-LETAT-REFFIN-ED
+            END-IF.
+            IF WS-DEM-TYP = 'D'
+                MOVE 'COMPTE ET NOM' TO WS-LETAT-TYPE-ED
+                MOVE WS-DEM-CPT-DEB TO WS-LETAT-REFDEB-ED
+                MOVE WS-DEM-CPT-FIN TO WS-LETAT-REFFIN-ED
+            END-IF.
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-TITRE.
+
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-BLANC.
+
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-REFDEB.
+
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-REFFIN.
+
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-BLANC.
+
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-INTITULE.
+
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-BLANC.
+       8000-TETE-CLI-FIN.
+            EXIT.
+      *
+      *
+      *            ENTETE  FIN  ---------------------------------------
+      *
+      *
+      *            CORPS DEB    ---------------------------------------
+      *
+      *
+       8010-CORPS-CLI-DEB.
+
+           MOVE WS-CPTE-CPTE TO WS-LETAT-NUMCPT-ED.
+           MOVE WS-CPTE-DCREA-SS TO WS-LETAT-DCREA-SS-ED.
+           MOVE WS-CPTE-DCREA-AA TO WS-LETAT-DCREA-AA-ED.
+           MOVE WS-CPTE-DCREA-MM TO WS-LETAT-DCREA-MM-ED.
+           MOVE WS-CPTE-DCREA-JJ TO WS-LETAT-DCREA-JJ-ED.
+           MOVE WS-CPTE-DMAJ-SS TO WS-LETAT-DMAJ-SS-ED.
+           MOVE WS-CPTE-DMAJ-AA TO WS-LETAT-DMAJ-AA-ED.
+           MOVE WS-CPTE-DMAJ-MM TO WS-LETAT-DMAJ-MM-ED.
+           MOVE WS-CPTE-DMAJ-JJ TO WS-LETAT-DMAJ-JJ-ED.
+           MOVE WS-CPTE-SOLDE TO WS-LETAT-SOLDE-ED.
+           MOVE WS-CPTE-NOM TO WS-LETAT-NOMC-ED.
+           MOVE WS-CPTE-CPTE TO WS-LETAT-NOMC-CPTE-ED.
+           WRITE FS-ENRG-ETACLI FROM WS-LETAT-DETAIL.
+
+           ADD WS-CPTE-SOLDE TO WS-CPT-SOLDE-RQST.
+           ADD 1 TO WS-CPT-NBCPT-RQST.
+
+           MOVE WS-CPTE-CPTE TO WS-LEXTRAT-NUMCPT-ED.
+           MOVE WS-CPTE-DCREA-JJ TO WS-LEXTRAT-DCREA-JJ-ED.
+           MOVE WS-CPTE-DCREA-MM TO WS-LEXTRAT-DCREA-MM-ED.
+           MOVE WS-CPTE-DCREA-SS TO WS-LEXTRAT-DCREA-SS-ED.
+           MOVE WS-CPTE-DCREA-AA TO WS-LEXTRAT-DCREA-AA-ED.
+           MOVE WS-CPTE-DMAJ-JJ TO WS-LEXTRAT-DMAJ-JJ-ED.
+           MOVE WS-CPTE-DMAJ-MM TO WS-LEXTRAT-DMAJ-MM-ED.
+           MOVE WS-CPTE-DMAJ-SS TO WS-LEXTRAT-DMAJ-SS-ED.
+           MOVE WS-CPTE-DMAJ-AA TO WS-LEXTRAT-DMAJ-AA-ED.
+           MOVE WS-CPTE-SOLDE TO WS-LEXTRAT-SOLDE-ED.
+           MOVE WS-CPTE-NOM TO WS-LEXTRAT-NOM-ED.
+           WRITE FS-ENRG-FEXTRAT FROM WS-LEXTRAT-DETAIL.
+
+       8010-CORPS-CLI-FIN.
+           EXIT.
+      *
+      *
+      *            CORPS FIN    ---------------------------------------
+      *
+      *
+      *            FIN DE PAGE DEB  -----------------------------------
+      *
+       8020-FDP-CLI-DEB.
+
+            MOVE WS-CPT-SOLDE-RQST TO WS-LETAT-STOT-ED.
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-STOT.
+
+            MOVE WS-CPT-NBCPT-RQST TO WS-LETAT-NBCPT-ED.
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-NBCPT.
+
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-BLANC.
+
+            WRITE FS-ENRG-ETACLI FROM WS-LETAT-TIRET.
+
+
+       8020-FDP-CLI-FIN.
+           EXIT.
+      *
+      *            FIN DE PAGE FIN  -----------------------------------
+      *
+      *    EDITION ETATCLI FIN  ---------------------------------------
+      *
+      *
+      *    EDITION ETATANO DEB  ---------------------------------------
+      *
+      *
+      *            ENTETE ANO DEB   -----------------------------------
+      *
+       8030-TETE-ANO-DEB.
+
+           WRITE FS-ENRG-ETANO FROM WS-LANO-ASTER.
+
+           WRITE FS-ENRG-ETANO FROM WS-LANO-TITRE.
+
+           WRITE FS-ENRG-ETANO FROM WS-LANO-ASTER.
+
+       8030-TETE-ANO-FIN.
+           EXIT.
+
+      *            ENTETE ANO FIN   -----------------------------------
+      *
+      *
+      *            CORPS ANO DEB    -----------------------------------
+      *
+       8040-CORPS-ANO-DEB.
+
+           MOVE WS-CPT-NUM-ERR  TO WS-LANO-NUM-ED.
+           IF WS-CPT-NUM-ERR = 1
+                MOVE 'TYPE DE DEMANDE INVALIDE' TO WS-LANO-TYP-ED
+           END-IF.
+
+           IF WS-CPT-NUM-ERR = 2
+                MOVE 'VALEUR DE FIN SUPERIEURE A CELLE DU DEBUT'
+                TO WS-LANO-TYP-ED
+           END-IF.
+
+           IF WS-CPT-NUM-ERR = 3
+                MOVE 'ERREUR SUR LA PLAGE DE VALEUR' TO WS-LANO-TYP-ED
+           END-IF.
+
+           IF WS-CPT-NUM-ERR = 6
+                MOVE 'AUCUN COMPTE TROUVE POUR CETTE DEMANDE'
+                TO WS-LANO-TYP-ED
+           END-IF.
+
+           WRITE FS-ENRG-ETANO  FROM WS-LANO-ERREUR.
+
+           WRITE FS-ENRG-ETANO  FROM WS-LANO-ENR1.
+
+           MOVE  WS-ENR-DEM     TO WS-LANO-ENR-ED.
+           WRITE FS-ENRG-ETANO  FROM WS-LANO-ENR2.
+
+           WRITE FS-ENRG-ETANO  FROM WS-LANO-INTERL.
+
+
+       8040-CORPS-ANO-FIN.
+           EXIT.
+      *
+      *            CORPS ANO FIN    -----------------------------------
+      *
+      *
+      *            FDP ANO DEB      -----------------------------------
+      *
+       8050-FDP-ANO-DEB.
+
+           WRITE FS-ENRG-ETANO  FROM WS-LANO-ASTER.
+
+       8050-FDP-ANO-FIN.
+           EXIT.
+      *
+      *
+      *            FDP ANO DEB      -----------------------------------
+      *
+      *
+      *    EDITION ETATANO DEB  ---------------------------------------
+      *
+      *
+      *            CORPS ANO CPTE DEB   -----------------------------
+      *
+       8070-CORPS-ANO-CPTE-DEB.
+
+           IF WS-AIG-TETE-ANO = 0
+                 PERFORM 8030-TETE-ANO-DEB
+                    THRU 8030-TETE-ANO-FIN
+           END-IF.
+           MOVE 1 TO WS-AIG-TETE-ANO.
+
+           EVALUATE TRUE
+               WHEN CPTE-GELE
+                    MOVE 4 TO WS-LANO-NUM-ED
+                    MOVE 'COMPTE GELE - EXCLU DU RELEVE'
+                      TO WS-LANO-TYP-ED
+               WHEN CPTE-CLOS
+                    MOVE 5 TO WS-LANO-NUM-ED
+                    MOVE 'COMPTE CLOS - EXCLU DU RELEVE'
+                      TO WS-LANO-TYP-ED
+               WHEN OTHER
+                    MOVE 7 TO WS-LANO-NUM-ED
+                    MOVE 'STATUT DE COMPTE INCONNU - EXCLU'
+                      TO WS-LANO-TYP-ED
+           END-EVALUATE.
+
+           WRITE FS-ENRG-ETANO  FROM WS-LANO-ERREUR.
+
+           WRITE FS-ENRG-ETANO  FROM WS-LANO-ENR1.
+
+           MOVE  WS-ENRG-F-CPTE TO WS-LANO-ENR-ED.
+           WRITE FS-ENRG-ETANO  FROM WS-LANO-ENR2.
+
+           WRITE FS-ENRG-ETANO  FROM WS-LANO-INTERL.
+
+       8070-CORPS-ANO-CPTE-FIN.
+           EXIT.
+      *
+      *            CORPS ANO CPTE FIN   -----------------------------
+      *
+      *
+      *    COMPTE RENDU D' EXECUTION DEB  -----------------------------
+      *
+      *
+       8999-STATISTIQUES-DEB.
+      *
+            DISPLAY '************************************************'
+            DISPLAY '*     STATISTIQUES DU PROGRAMME XXXXXXXX       *'
+            DISPLAY '*     ==================================       *'
+            DISPLAY '************************************************'.
+            DISPLAY SPACE
+            DISPLAY SPACE
+            DISPLAY WS-LCRE-ASTER.
+            DISPLAY WS-LCRE-TITRE.
+            DISPLAY WS-LCRE-ASTER.
+
+            MOVE WS-CPT-NB-RQST TO WS-LCRE-DET-TOT-ED.
+            MOVE 'NOMBRE DE DEMANDES' TO WS-LCRE-DET-LIB-ED.
+            DISPLAY WS-LCRE-DETAIL.
+
+            MOVE WS-CPT-NB-ERRO TO WS-LCRE-DET-TOT-ED.
+            MOVE 'NOMBRE DE DEMANDES ERRONEES' TO WS-LCRE-DET-LIB-ED.
+            DISPLAY WS-LCRE-DETAIL.
+
+            MOVE WS-CPT-SOLDE-TOTAL TO WS-LCRE-MNT-TOT-ED.
+            MOVE 'SOLDE TOTAL DES COMPTES EDITES' TO WS-LCRE-MNT-LIB-ED.
+            DISPLAY WS-LCRE-DETAIL-MNT.
+
+            DISPLAY WS-LCRE-ASTER.
+
+            MOVE WS-DATE-JOUR   TO FA-DATE-JOUR.
+            MOVE WS-CPT-NB-RQST TO FA-NB-RQST.
+            MOVE WS-CPT-NB-ERRO TO FA-NB-ERRO.
+            MOVE WS-CPT-NB-ERR1 TO FA-NB-ERR1.
+            MOVE WS-CPT-NB-ERR2 TO FA-NB-ERR2.
+            MOVE WS-CPT-NB-ERR3 TO FA-NB-ERR3.
+            MOVE WS-CPT-NB-ERR6 TO FA-NB-ERR6.
+            WRITE FS-ENRG-FAUDIT.
+            IF NOT OK-FAUDIT
+               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER FAUDIT'
+               DISPLAY 'VALEUR DU FILE STATUS= ' WS-FS-FAUDIT
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+            END-IF.
+      *
+       8999-STATISTIQUES-FIN.
+            EXIT.
+      *
+      *    COMPTE RENDU D' EXECUTION FIN  -----------------------------
+      *
+      *---------------------------------------------------------------*
+      *   9XXX-  : ORDRES DE MANIPULATION DES SOUS-PROGRAMMES         *
+      *---------------------------------------------------------------*
+      *
+      *9000-APPEL-SP-DEB.
+      *
+      *9000-APPEL-SP-FIN.
+      *    EXIT.
+      *
+      *---------------------------------------------------------------*
+      *   9999-  : PROTECTION FIN DE PROGRAMME                        *
+      *---------------------------------------------------------------*
+      *
+       9999-FIN-PROGRAMME-DEB.
+      *
+            DISPLAY '*==============================================*'
+            DISPLAY '*     FIN NORMALE DU PROGRAMME XXXXXXXX        *'
+            DISPLAY '*==============================================*'.
+      *
+       9999-FIN-PROGRAMME-FIN.
+            GOBACK.
+      *
+       9999-ERREUR-PROGRAMME-DEB.
+      *
+            DISPLAY '*==============================================*'
+            DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'
+            DISPLAY '*     FIN ANORMALE DU PROGRAMME XXXXXXXX       *'
+            DISPLAY '*==============================================*'.
+      *
+       9999-ERREUR-PROGRAMME-FIN.
+            STOP RUN.
