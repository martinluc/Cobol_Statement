@@ -0,0 +1,23 @@
+      *===============================================================*
+      *--                CARTE DE DEMANDE DE RELEVE                 --*
+      *---------------------------------------------------------------*
+      *  TYPE 'A' : PLAGE DE NUMEROS DE COMPTE                        *
+      *  TYPE 'B' : PLAGE DE NOMS DE CLIENT                           *
+      *  TYPE 'C' : PLAGE DE DATES DE DERNIERE MISE A JOUR (DMAJ)     *
+      *  TYPE 'D' : PLAGE DE NUMEROS DE COMPTE + FILTRE SUR LE NOM    *
+      *             (WS-DEM-NOM, PREFIXE) POUR LES FOYERS PARTAGES    *
+      *  '$$$'    : FIN DES DEMANDES (VOIR WS-DEM-TYP-EOF)            *
+      *---------------------------------------------------------------*
+      *
+       01  WS-ENR-DEM.
+           05  WS-DEM-TYP-EOF          PIC X(03).
+           05  WS-DEM-TYP  REDEFINES WS-DEM-TYP-EOF
+                                       PIC X(01).
+           05  WS-DEM-NOM              PIC X(14).
+           05  WS-DEM-CPT-DEB          PIC 9(10).
+           05  WS-DEM-CPT-FIN          PIC 9(10).
+           05  WS-DEM-CLI-DEB          PIC X(14).
+           05  WS-DEM-CLI-FIN          PIC X(14).
+           05  WS-DEM-DMAJ-DEB         PIC 9(08).
+           05  WS-DEM-DMAJ-FIN         PIC 9(08).
+           05  FILLER                  PIC X(09).
