@@ -0,0 +1,24 @@
+      *===============================================================*
+      *--         ZONE DE TRAVAIL ASSOCIEE A L'ENREGISTREMENT FCPTE  --*
+      *---------------------------------------------------------------*
+      *  RECOPIE DETAILLEE DE FS-ENRG-FCPTE (VOIR READ ... INTO)       *
+      *---------------------------------------------------------------*
+      *
+       01  WS-ENRG-F-CPTE.
+           05  WS-CPTE-CPTE            PIC 9(10).
+           05  WS-CPTE-NOM             PIC X(14).
+           05  WS-CPTE-DCREA.
+               10  WS-CPTE-DCREA-SS    PIC 9(02).
+               10  WS-CPTE-DCREA-AA    PIC 9(02).
+               10  WS-CPTE-DCREA-MM    PIC 9(02).
+               10  WS-CPTE-DCREA-JJ    PIC 9(02).
+           05  WS-CPTE-DMAJ.
+               10  WS-CPTE-DMAJ-SS     PIC 9(02).
+               10  WS-CPTE-DMAJ-AA     PIC 9(02).
+               10  WS-CPTE-DMAJ-MM     PIC 9(02).
+               10  WS-CPTE-DMAJ-JJ     PIC 9(02).
+           05  WS-CPTE-SOLDE           PIC S9(7)V99.
+           05  WS-CPTE-STATUT          PIC X(01).
+               88  CPTE-ACTIF              VALUE 'A'.
+               88  CPTE-GELE               VALUE 'G'.
+               88  CPTE-CLOS               VALUE 'C'.
